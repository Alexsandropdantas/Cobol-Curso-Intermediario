@@ -2,12 +2,26 @@
        identification division.
        program-id. CreateTable-Index05.
 
+       environment division.
+       input-output section.
+       file-control.
+           select migracoes-arquivo assign to "MIGRATIONS.LST"
+             organization is line sequential
+             file status is fs-migracoes.
+
+       data division.
+       file section.
+       fd migracoes-arquivo
+           label record is standard.
+       01 reg-migracoes              pic x(300).
 
        working-storage section.
+       77 fs-migracoes              pic x(02).
+       01 ws-migracao-linha          pic x(300).
       * Aqui vamos descrever definições de SQLCODE
       *      padrão para conexões com bancos de dados para Microfocus
-       EXEC SQL 
-           INCLUDE SQLCA 
+       EXEC SQL
+           INCLUDE SQLCA
        END-EXEC
       * Variáveis que serão utilizadas:
        01 ws-database  pic x(15).
@@ -16,7 +30,14 @@
        01 opcao        pic 9(01) value zeros.
        01 espera       pic x(01) value spaces.
        01 comando-sql  pic x(99) value spaces.
-       
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC.
+       01 ws-migracao-id             pic x(10).
+       01 ws-migracao-sql            pic x(200).
+       01 ws-migracao-count          pic 9(05).
+       01 ws-migracao-desc           pic x(60).
+       EXEC SQL END DECLARE SECTION END-EXEC.
+
        procedure division.
        
        menugeral.
@@ -26,11 +47,13 @@
            display "1-Criar Tabela" at 0201
            display "2-Criar Indice" at 0301
            display "3-Alterar Tabela" at 0401
+           display "4-Executar Migracoes (MIGRATIONS.LST)" at 0601
            display "Opcao:" at 0501
            accept opcao at 0507
            if opcao = 1 go criartabela.
            if opcao = 2 go criarindice.
            if opcao = 3 go alterartabela.
+           if opcao = 4 go executarmigracoes.
            if opcao = 0
               exit program
               stop run.
@@ -128,10 +151,51 @@
                 exit program
                 stop run
            end-if
-           display "Criat Tab3 OK." at 1301
+           display "Criat Tab3 OK." at 1301.
+
+       4o-createtable.
+           EXEC SQL
+                CREATE TABLE PEDIDOS
+                    (codigo         char(10),
+                     codigo_cliente char(10) not null,
+                     datapedido     date,
+                     valor          decimal(11,2),
+                     primary key    (codigo),
+                     foreign key    (codigo_cliente)
+                           references CLIENTES (codigo))
+           END-EXEC
+
+           if sqlcode not = 0
+      *           Codigo -1050 tabela ja existe num Create Table
+              if sqlcode = -1050
+                EXEC SQL
+                     DROP TABLE PEDIDOS
+                END-EXEC
+                if sqlcode not = 0
+                 display "Erro: Nao conseguiu drop tabela " at 1510
+                 display sqlcode at 1610
+                 display sqlerrmc at 1710
+                 accept espera at 2301
+                 exec sql DISCONNECT ALL end-exec
+                 exit program
+                 stop run
+                else
+                 go 4o-createtable
+                end-if
+              else
+                display "Erro: Nao conseguiu criar tabela " at 1510
+                display sqlcode at 1610
+                display sqlerrmc at 1710
+                accept espera at 2301
+                exec sql DISCONNECT ALL end-exec
+                exit program
+                stop run
+              end-if
+           end-if
+           display "Criou Tab4 OK." at 1401
            perform desconectando
            go menugeral.
-           
+
        desconectando.
            EXEC SQL
                 DISCONNECT all
@@ -214,10 +278,45 @@
                 stop run
               end-if
            end-if
-           display "Criou Index2 OK" at 1201
+           display "Criou Index2 OK" at 1201.
+
+       createindex3.
+           EXEC SQL
+                CREATE INDEX CLIENTES_INDEX3
+                       ON CLIENTES
+                       (estado ASC, cidade ASC)
+           END-EXEC
+           if sqlcode not = 0
+      *           Codigo -1061 index ja existe
+              if sqlcode = -1061
+                EXEC SQL
+                     DROP INDEX CLIENTES_INDEX3 ON CLIENTES
+                END-EXEC
+                if sqlcode not = 0
+                 display "Erro: Nao conseguiu drop index " at 1510
+                 display sqlcode at 1610
+                 display sqlerrmc at 1710
+                 accept espera at 2301
+                 exec sql DISCONNECT ALL end-exec
+                 exit program
+                 stop run
+                else
+                 go createindex3
+                end-if
+              else
+                display "Erro: Nao conseguiu criar index " at 1510
+                display sqlcode at 1610
+                display sqlerrmc at 1710
+                accept espera at 2301
+                exec sql DISCONNECT ALL end-exec
+                exit program
+                stop run
+              end-if
+           end-if
+           display "Criou Index3 OK" at 1301
            perform desconectando
            go menugeral.
-           
+
        alterartabela.
            initialize opcao espera
            display erase at 0101
@@ -244,4 +343,100 @@
            perform desconectando
            go menugeral.
 
+       executarmigracoes.
+           initialize opcao espera
+           display erase at 0101
+           display "Executando Migracoes" at 0401
+
+           perform conectando.
+       criar-tabela-migracoes.
+           EXEC SQL
+                CREATE TABLE SCHEMA_MIGRATIONS
+                    (id           char(10),
+                     descricao    char(60),
+                     aplicado_em  datetime)
+           END-EXEC
+
+           if sqlcode not = 0
+      *           Codigo -1050 tabela ja existe num Create Table
+              if sqlcode not = -1050
+                display "Erro: Nao conseguiu criar tabela " at 1510
+                display sqlcode at 1610
+                display sqlerrmc at 1710
+                accept espera at 2301
+                exec sql DISCONNECT ALL end-exec
+                exit program
+                stop run
+              end-if
+           end-if.
+       abrindo-migracoes.
+           open input migracoes-arquivo
+           if fs-migracoes not = "00"
+              display "Erro: MIGRATIONS.LST nao encontrado" at 1510
+              accept espera at 2301
+              perform desconectando
+              go menugeral
+           end-if.
+       executarmigracoes-le.
+           read migracoes-arquivo into ws-migracao-linha at end
+              go executarmigracoes-fim
+           end-read
+
+           if ws-migracao-linha = spaces
+              go executarmigracoes-le
+           end-if
+
+           unstring ws-migracao-linha delimited by "|"
+                    into ws-migracao-id ws-migracao-desc
+                         ws-migracao-sql
+           end-unstring
+
+           EXEC SQL
+                SELECT COUNT(*) INTO :ws-migracao-count
+                       FROM SCHEMA_MIGRATIONS
+                       WHERE ID = :ws-migracao-id
+           END-EXEC
+           if sqlcode not = 0
+              display "Erro: Nao conseguiu consultar migracao " at 1510
+              display sqlcode at 1610
+              display sqlerrmc at 1710
+              accept espera at 2301
+              go executarmigracoes-le
+           end-if
+
+           if ws-migracao-count > 0
+              display "Migracao ja aplicada: " at 1201 ws-migracao-id
+              go executarmigracoes-le
+           end-if
+
+           EXEC SQL
+                EXECUTE IMMEDIATE :ws-migracao-sql
+           END-EXEC
+           if sqlcode not = 0
+              display "Erro ao aplicar migracao: " at 1510
+                      ws-migracao-id
+              display sqlcode at 1610
+              display sqlerrmc at 1710
+              accept espera at 2301
+              go executarmigracoes-le
+           end-if
+
+           EXEC SQL
+                INSERT INTO SCHEMA_MIGRATIONS
+                            (id, descricao, aplicado_em)
+                       VALUES
+                            (:ws-migracao-id, :ws-migracao-desc, NOW())
+           END-EXEC
+           EXEC SQL
+                COMMIT
+           END-EXEC
+           display "Migracao aplicada: " at 1301 ws-migracao-id
+           go executarmigracoes-le.
+       executarmigracoes-fim.
+           close migracoes-arquivo
+           display "Execucao de Migracoes Finalizada." at 2201
+           accept espera at 2301
+           perform desconectando
+           go menugeral.
+
        end program CreateTable-Index05.
\ No newline at end of file
