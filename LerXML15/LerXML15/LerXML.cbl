@@ -5,54 +5,172 @@
        special-names. decimal-point is comma.
        input-output section.
        file-control.
+       select arquivolista
+              assign to "C:\CursoCobol\LerXML\ARQUIVOS.LST"
+              file status is estado-lista
+              organization is line sequential.
        select arquivoxml
-              assign to "C:\CursoCobol\LerXML\XMLExemplo.XML"
+              assign to ws-nome-arquivoxml
               file status is estado
               organization is line sequential.
+       select arquivosaida
+              assign to "C:\CursoCobol\LerXML\NOTAS.SAI"
+              file status is estado-saida
+              organization is line sequential.
        Data division.
+       fd arquivolista
+           label record is standard.
+       01 registro-arquivolista     pic x(80).
        fd arquivoxml
            label record is standard.
        01 registro-arquivoxml       pic x(2000).
+       fd arquivosaida
+           label record is standard.
+       01 registro-arquivosaida     pic x(150).
        Working-storage section.
        01 estado                    pic x(02).
+       01 estado-lista               pic x(02).
+       01 estado-saida               pic x(02).
        01 resposta                  pic x.
 
        01 current-element           pic x(30).
+       01 ws-bloco-atual             pic x(20) value spaces.
        01 valorunitario             computational pic 999v99 value 0.
        01 display-unitario          pic $zz9.99.
+       01 numeronota                pic x(20) value spaces.
+       01 nomeemitente              pic x(60) value spaces.
+       01 valortotalnota            computational pic 9(09)v99 value 0.
+       01 display-total             pic $zzz.zz9.99.
+       01 dataemissaonota           pic x(20) value spaces.
+       01 ws-nome-arquivoxml         pic x(80).
+       01 ws-abriu-arquivoxml        pic x(01) value "N".
+       01 ws-total-erros-xml         pic 9(05) value zeros.
+       01 ws-total-valorunitario     computational pic 9(11)v99 value 0.
+       01 display-total-valorunitario pic $zz.zzz.zz9.99.
 
        Procedure division.
        arquivo.
            display erase at 0101
+           move zeros to ws-total-valorunitario
+           open input arquivolista
+           if estado-lista not = "00"
+              display "Lista de XML Nao existe: " at 2301 estado-lista
+              accept resposta at 2401
+              stop run
+           end-if
+           open output arquivosaida
+           if estado-saida not = "00"
+              display "Erro ao Criar Arquivo Saida: " at 2301
+                            estado-saida
+              accept resposta at 2401
+              stop run
+           end-if.
+       lendo-lista.
+           read arquivolista at end
+              go fim-lista.
+           move spaces to ws-nome-arquivoxml
+           string "C:\CursoCobol\LerXML\" delimited by size
+                  registro-arquivolista   delimited by spaces
+                  into                    ws-nome-arquivoxml
+           perform abrindo-arquivoxml thru fim-arquivoxml
+           go lendo-lista.
+       fim-lista.
+           close arquivolista
+           close arquivosaida
+           go fim.
+       abrindo-arquivoxml.
+           move "N" to ws-abriu-arquivoxml
+           initialize ValorUnitario NumeroNota NomeEmitente
+                      ValorTotalNota DataEmissaoNota
+           move spaces to ws-bloco-atual
            open input arquivoxml
            if estado not = "00"
               display "Arquivo XML Nao existe: " at 2301 estado
+              display ws-nome-arquivoxml at 2401
               accept resposta at 2401
-              stop run
-           end-if.
+              go fim-arquivoxml
+           end-if
+           move "S" to ws-abriu-arquivoxml.
        lendo.
            read arquivoxml at end
-              go fim.
+              go fim-arquivoxml.
 
            XML parse registro-arquivoxml
                      processing procedure xml-handler thru
                                           xml-handler-exit
            End-XML
+
+           if XML-CODE not = 0
+              add 1 to ws-total-erros-xml
+              display "Erro de Parse XML. Codigo: " at 2301
+                            XML-CODE
+              display ws-nome-arquivoxml at 2401
+              accept resposta at 2401
+           end-if
+
            go lendo.
+       fim-arquivoxml.
+           if ws-abriu-arquivoxml = "S"
+              close arquivoxml
+              add ValorUnitario to ws-total-valorunitario
+              Move ValorUnitario to Display-Unitario
+              Move ValorTotalNota to Display-Total
+              Display '---> Arquivo............................:   '
+                            ws-nome-arquivoxml
+              Display '---> Informacao do XML - Valor Unitario :   '
+                            Display-Unitario
+              Display '---> Informacao do XML - Numero da Nota :   '
+                            NumeroNota
+              Display '---> Informacao do XML - Emitente.......:   '
+                            NomeEmitente
+              Display '---> Informacao do XML - Data Emissao...:   '
+                            DataEmissaoNota
+              Display '---> Informacao do XML - Valor Total....:   '
+                            Display-Total
+              move spaces to registro-arquivosaida
+              string NumeroNota       delimited by spaces
+                     ";"              delimited by size
+                     NomeEmitente     delimited by spaces
+                     ";"              delimited by size
+                     DataEmissaoNota  delimited by spaces
+                     ";"              delimited by size
+                     Display-Total    delimited by spaces
+                             into     registro-arquivosaida
+              write registro-arquivosaida
+              accept resposta
+           end-if.
 
        xml-handler section.
            Evaluate XML-Event
            When 'START-OF-ELEMENT'
              Display 'Start element tag: {' XML-Text '}'
              Move XML-Text to current-element
+             if XML-Text = 'emit' or XML-Text = 'dest'
+                                   or XML-Text = 'transporta'
+                Move XML-Text to ws-bloco-atual
+             end-if
            When 'CONTENT-CHARACTERS'
              Display 'Content characters: {' XML-Text '}'
              evaluate current-element
              When 'vUnTrib'
               Compute ValorUnitario = function numval-c(XML-Text)
+             When 'nNF'
+              Move XML-Text to NumeroNota
+             When 'xNome'
+              if ws-bloco-atual = 'emit'
+                 Move XML-Text to NomeEmitente
+              end-if
+             When 'vNF'
+              Compute ValorTotalNota = function numval-c(XML-Text)
+             When 'dhEmi'
+              Move XML-Text to DataEmissaoNota
              End-evaluate
            When 'END-OF-ELEMENT'
              Display 'End element tag: {' XML-Text '}'
+             if XML-Text = 'emit' or XML-Text = 'dest'
+                                   or XML-Text = 'transporta'
+                Move spaces to ws-bloco-atual
+             end-if
              Move spaces to current-element
            When 'VERSION-INFORMATION'
              Display 'Version: {' XML-Text '}'
@@ -66,15 +184,18 @@
              Display 'Attribute value characters: {' XML-Text '}'
            When 'COMMENT'
              Display 'Comment: {' XML-Text '}'
+           When 'EXCEPTION'
+             Display 'Erro no Parse XML: {' XML-Text '}'
            End-evaluate
            .
        xml-handler-exit.
            exit.
        fim.
-           Move ValorUnitario to Display-Unitario
-           Display '---> Informacao do XML - Valor Unitario :   '
-                         Display-Unitario
+           Display '---> Total de Erros de Parse XML........:   '
+                         ws-total-erros-xml
+           Move ws-total-valorunitario to Display-Total-Valorunitario
+           Display '---> Total Valor Unitario (todos XMLs)..:   '
+                         Display-Total-Valorunitario
            accept resposta
-           close arquivoxml
            stop run.
        End program LerXML.
\ No newline at end of file
