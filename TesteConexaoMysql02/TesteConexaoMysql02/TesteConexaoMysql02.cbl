@@ -22,7 +22,12 @@
        01 opcao        pic 9(01) value zeros.
        01 espera       pic x(01) value spaces.
        01 comando-sql  pic x(99) value spaces.
-       
+       01 ws-database-ant pic x(15) value spaces.
+       01 ws-user-ant     pic x(15) value spaces.
+       01 ws-senha-ant    pic x(15) value spaces.
+       01 ws-diag-resultado pic x(09) value spaces.
+       01 ws-ping-resultado pic 9(01).
+
        procedure division.
        inicio.
            initialize opcao espera
@@ -34,12 +39,16 @@
            display "3.Conexao Via DSN                   " at 0701
            display "4.Resetar Conexao                   " at 0801
            display "5.Desconectar                       " at 0901
+           display "6.Diagnostico (testar todos metodos)" at 1001
+           display "7.Ping (verificar conexao ativa)    " at 1101
            accept opcao at 0209 with prompt
            if opcao = 1 go direto.
            if opcao = 2 go viaprompt.
            if opcao = 3 go conectardsn.
            if opcao = 4 go resetar.
            if opcao = 5 go desconectar.
+           if opcao = 6 go diagnostico.
+           if opcao = 7 go ping.
            if opcao = 0 stop run.
            go inicio.
        direto.
@@ -48,9 +57,15 @@
            display "Nome ODBC: " at 0401
            display "Usuário  : " at 0501
            display "Senha    : " at 0601
-           accept ws-database at 0414
-           accept ws-user     at 0514
-           accept ws-senha    at 0614
+           move ws-database-ant to ws-database
+           move ws-user-ant     to ws-user
+           move ws-senha-ant    to ws-senha
+           display ws-database at 0414
+           display ws-user     at 0514
+           display ws-senha    at 0614
+           accept ws-database at 0414 with update
+           accept ws-user     at 0514 with update
+           accept ws-senha    at 0614 with update
 
            EXEC SQL
                CONNECT TO :ws-database
@@ -64,6 +79,9 @@
                 accept espera at 2301
                 go inicio
            end-if
+           move ws-database to ws-database-ant
+           move ws-user     to ws-user-ant
+           move ws-senha    to ws-senha-ant
            display ".Teste OK" at 1010
 
            display "Fim." at 2310
@@ -154,7 +172,76 @@
 
            accept espera at 2301
            go inicio.
-           
+
+       diagnostico.
+           display erase at 0101
+           display "Diagnostico - Testando Todos os Metodos" at 0201
+
+           move "FALHOU   " to ws-diag-resultado
+           EXEC SQL
+               CONNECT TO :ws-database-ant
+                     USER :ws-user-ant
+                    USING :ws-senha-ant
+           END-EXEC
+           if sqlcode = 0
+                move "OK       " to ws-diag-resultado
+                EXEC SQL DISCONNECT CURRENT END-EXEC
+           end-if
+           display "1.Direto......: " at 0401 ws-diag-resultado
+
+           move "FALHOU   " to ws-diag-resultado
+           EXEC SQL
+               CONNECT WITH PROMPT
+           END-EXEC
+           if sqlcode = 0
+                move "OK       " to ws-diag-resultado
+                EXEC SQL DISCONNECT CURRENT END-EXEC
+           end-if
+           display "2.Via Prompt..: " at 0501 ws-diag-resultado
+
+           move spaces to comando-sql
+           String "DRIVER={MySQL ODBC 5.1 Driver};"
+                  "SERVER=localhost;"
+                  "DATABASE=World;"
+                  "UID=root;"
+                  "PWD=root;"
+                  "PORT=3306;"
+                  "OPTION=3;"
+           delimited by size into comando-sql
+           end-string
+           move "FALHOU   " to ws-diag-resultado
+           EXEC SQL
+                CONNECT DSN :COMANDO-sql
+           END-EXEC
+           if sqlcode = 0
+                move "OK       " to ws-diag-resultado
+                EXEC SQL DISCONNECT CURRENT END-EXEC
+           end-if
+           display "3.Via DSN.....: " at 0601 ws-diag-resultado
+
+           display "Fim do diagnostico." at 2310
+           accept espera at 2301
+           go inicio.
+
+       ping.
+           display erase at 0101
+           display "Ping - Verificar Conexao Ativa" at 0201
+
+           move zeros to ws-ping-resultado
+           EXEC SQL
+                SELECT 1 INTO :ws-ping-resultado
+           END-EXEC
+           if sqlcode = 0
+                display "Conexao Ativa: Ping OK" at 0401
+           else
+                display "Conexao Inativa ou Perdida" at 0401
+                display sqlcode at 0501
+                display sqlerrmc at 0601
+           end-if
+
+           display "Fim." at 2310
+           accept espera at 2301
+           go inicio.
 
        end program Program1.
        
