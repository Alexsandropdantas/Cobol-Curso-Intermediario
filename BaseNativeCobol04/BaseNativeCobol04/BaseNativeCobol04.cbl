@@ -7,7 +7,12 @@
        file-control.
            select clientes assign to disk organization is indexed
              access mode is dynamic file status fs-estado
-             record key is codigo-clientes.
+             record key is codigo-clientes
+             alternate record key is nome-clientes with duplicates.
+           select relatorio-clientes assign to
+                "C:\CursoCobol\BaseNativaCobol\RELATORIO_CLIENTES.TXT"
+             organization is line sequential
+             file status is fs-relatorio.
        data division.
        fd clientes
            label record is standard
@@ -24,10 +29,20 @@
          02 patrimonio-clientes     pic 9(09)v99.
          02 datacadastro-clientes   pic 9(08).
          02 situacao-clientes       pic x(10).
+       fd relatorio-clientes
+           label record is standard.
+       01 reg-relatorio              pic x(132).
        working-storage section.
        77 fs-estado                 pic x(02).
+       77 fs-relatorio               pic x(02).
        77 espera                    pic x(01).
        01 opcao                     pic 9(01).
+       01 confirma                  pic x(01).
+       01 linha                     pic 9(02).
+       01 linha-relatorio            pic x(132).
+       01 ws-contador-relatorio      pic 9(05) value zeros.
+       01 ws-fs-descricao            pic x(35) value spaces.
+       01 ws-destino-relatorio       pic x(01).
        procedure division.
        abrindo.
            open i-o clientes
@@ -38,9 +53,11 @@
                    close clientes
                    go abrindo
              else
+                   perform traduz-fs-estado
                    display "Erro ao abrir :" at 2101 fs-estado
+                   display ws-fs-descricao at 2201
                    close clientes
-                   accept espera at 2201
+                   accept espera at 2301
                    exit program
              end-if
            end-if.
@@ -48,15 +65,31 @@
            display erase at 0101
            display "1.Incluir Clientes" at 0201
            display "2.Alterar Clientes" at 0301
-           display "0.Sair" at 0401
-           display "Opcao:" at 0501
-           accept opcao at 0507
+           display "3.Consultar Clientes" at 0401
+           display "4.Excluir Clientes" at 0501
+           display "5.Listar Clientes por Nome" at 0601
+           display "6.Imprimir Relatorio de Clientes" at 0701
+           display "0.Sair" at 0801
+           display "Opcao:" at 0901
+           accept opcao at 0907
            if opcao = 1
               go incluir
            else
            if opcao = 2
               go alterar
            else
+           if opcao = 3
+              go consultar
+           else
+           if opcao = 4
+              go excluir
+           else
+           if opcao = 5
+              go listarnome
+           else
+           if opcao = 6
+              go relatorio
+           else
            if opcao = 0
               close clientes
               exit program
@@ -96,9 +129,15 @@
            accept patrimonio-clientes at 0929
            accept datacadastro-clientes at 1029
            accept situacao-clientes at 1129
+           move function upper-case(nome-clientes)
+                                    to nome-clientes
+           move function upper-case(cidade-clientes)
+                                    to cidade-clientes
            write registro-clientes invalid key
+              perform traduz-fs-estado
               display "Erro ao gravar Cliente" at 2001
                       " Estado: " fs-estado
+              display ws-fs-descricao at 2101
               accept espera at 2201
               go incluir
            end-write
@@ -125,12 +164,222 @@
            accept patrimonio-clientes at 0929 with update
            accept datacadastro-clientes at 1029 with update
            accept situacao-clientes at 1129 with update
+           move function upper-case(nome-clientes)
+                                    to nome-clientes
+           move function upper-case(cidade-clientes)
+                                    to cidade-clientes
            rewrite registro-clientes invalid key
+              perform traduz-fs-estado
               display "Erro ao gravar Cliente" at 2001
                       " Estado: " fs-estado
+              display ws-fs-descricao at 2101
               accept espera at 2201
               go alterar
            end-rewrite
            go alterar.
+       consultar.
+           perform incluir.
+       consultar-codigo.
+           initialize registro-clientes
+           accept codigo-clientes at 0229
+           if codigo-clientes = spaces
+              go menugeral
+           end-if
+           read clientes invalid key
+              display "Cliente Nao Existe (Pressione Enter)" at 2001
+              accept espera at 2201
+              go consultar
+           end-read
+           display nome-clientes at 0329
+           display endereco-clientes at 0429
+           display bairro-clientes at 0529
+           display pais-clientes at 0629
+           display cidade-clientes at 0729
+           display estado-clientes at 0829
+           display patrimonio-clientes at 0929
+           display datacadastro-clientes at 1029
+           display situacao-clientes at 1129
+           display "(Pressione Enter)" at 2001
+           accept espera at 2201
+           go consultar.
+       excluir.
+           perform incluir.
+       excluir-codigo.
+           initialize registro-clientes
+           accept codigo-clientes at 0229
+           if codigo-clientes = spaces
+              go menugeral
+           end-if
+           read clientes invalid key
+              display "Cliente Nao Existe (Pressione Enter)" at 2001
+              accept espera at 2201
+              go excluir
+           end-read
+           display nome-clientes at 0329
+           display "Confirma Exclusao (S/N):" at 2001
+           accept confirma at 2026
+           if confirma = "S" or confirma = "s"
+              delete clientes invalid key
+                 perform traduz-fs-estado
+                 display "Erro ao excluir Cliente" at 2101
+                         " Estado: " fs-estado
+                 display ws-fs-descricao at 2151
+                 accept espera at 2201
+                 go excluir
+              end-delete
+           end-if
+           go excluir.
+       listarnome.
+           display erase at 0101
+           display "Buscar a partir do Nome (branco=todos):" at 0101
+           accept nome-clientes at 0142
+           display erase at 0301
+           display "Codigo      Nome " at 0301.
+       listarnome-start.
+           start clientes key is >= nome-clientes invalid key
+                 go listarnome-fim
+           end-start
+           move 05 to linha.
+       listarnome-le.
+           read clientes next at end
+                 go listarnome-fim.
+           display codigo-clientes at line linha column 01
+           display nome-clientes at line linha column 15
+           add 1 to linha
+
+           if linha >= 22
+              display "Enter para proxima tela." at 2301
+              accept espera at 2370
+              display erase at 0301
+              display "Codigo      Nome " at 0301
+              move 5 to linha
+           end-if
+
+           go listarnome-le.
+       listarnome-fim.
+           display "Enter Finaliza." at 2301
+           accept espera at 2370
+           go menugeral.
+       relatorio.
+           display erase at 0101
+           display "Destino (T=Tela / A=Arquivo):" at 0101
+           accept ws-destino-relatorio at 0131
+           if ws-destino-relatorio = "t"
+              move "T" to ws-destino-relatorio
+           end-if
+           if ws-destino-relatorio = "a"
+              move "A" to ws-destino-relatorio
+           end-if
+           if ws-destino-relatorio = "T"
+              go relatorio-tela
+           end-if
+           display erase at 0101
+           display "Gerando Relatorio de Clientes..." at 0101
+           open output relatorio-clientes
+           if fs-relatorio not = "00"
+              move fs-relatorio to fs-estado
+              perform traduz-fs-estado
+              display "Erro ao abrir Relatorio" at 2101
+                      " Estado: " fs-estado
+              display ws-fs-descricao at 2201
+              accept espera at 2301
+              go menugeral
+           end-if
+           move "Relatorio de Clientes" to linha-relatorio
+           write reg-relatorio from linha-relatorio
+           move "Codigo     Nome" to linha-relatorio
+           write reg-relatorio from linha-relatorio
+           move zeros to ws-contador-relatorio.
+       relatorio-start.
+           move zeros  to codigo-clientes
+           move spaces to nome-clientes
+           start clientes key is >= codigo-clientes invalid key
+                 go relatorio-fim
+           end-start.
+       relatorio-le.
+           read clientes next at end
+                 go relatorio-fim.
+           add 1 to ws-contador-relatorio
+           string codigo-clientes delimited by size
+                  "  "            delimited by size
+                  nome-clientes   delimited by size
+                  into linha-relatorio
+           write reg-relatorio from linha-relatorio
+           go relatorio-le.
+       relatorio-fim.
+           move spaces to linha-relatorio
+           write reg-relatorio from linha-relatorio
+           string "Total de Clientes: " delimited by size
+                  ws-contador-relatorio delimited by size
+                  into linha-relatorio
+           write reg-relatorio from linha-relatorio
+           close relatorio-clientes
+           display "Relatorio Gerado: RELATORIO_CLIENTES.TXT" at 0201
+           display "Enter para continuar." at 2301
+           accept espera at 2325
+           go menugeral.
+       relatorio-tela.
+           display erase at 0101
+           display "Codigo      Nome " at 0101
+           move zeros  to codigo-clientes
+           start clientes key is >= codigo-clientes invalid key
+                 go relatorio-tela-fim
+           end-start
+           move 03 to linha.
+       relatorio-tela-le.
+           read clientes next at end
+                 go relatorio-tela-fim.
+           display codigo-clientes at line linha column 01
+           display nome-clientes at line linha column 15
+           add 1 to linha
+
+           if linha >= 22
+              display "Enter para proxima tela." at 2301
+              accept espera at 2370
+              display erase at 0101
+              display "Codigo      Nome " at 0101
+              move 3 to linha
+           end-if
+
+           go relatorio-tela-le.
+       relatorio-tela-fim.
+           display "Enter Finaliza." at 2301
+           accept espera at 2370
+           go menugeral.
+
+       traduz-fs-estado.
+           evaluate fs-estado
+             when "00"
+                move "Operacao realizada com sucesso" to
+                     ws-fs-descricao
+             when "10"
+                move "Fim de Arquivo" to ws-fs-descricao
+             when "21"
+                move "Chave de Acesso Invalida" to ws-fs-descricao
+             when "22"
+                move "Registro Duplicado" to ws-fs-descricao
+             when "23"
+                move "Registro Nao Encontrado" to ws-fs-descricao
+             when "35"
+                move "Arquivo Nao Existe" to ws-fs-descricao
+             when "37"
+                move "Operacao Nao Suportada pelo Arquivo" to
+                     ws-fs-descricao
+             when "41"
+                move "Arquivo Ja Esta Aberto" to ws-fs-descricao
+             when "42"
+                move "Arquivo Nao Esta Aberto" to ws-fs-descricao
+             when "47"
+                move "Leitura Nao Permitida (Modo de Abertura)" to
+                     ws-fs-descricao
+             when "48"
+                move "Escrita Nao Permitida (Modo de Abertura)" to
+                     ws-fs-descricao
+             when "49"
+                move "Delete/Rewrite Nao Permitido" to
+                     ws-fs-descricao
+             when other
+                move "Erro Nao Catalogado" to ws-fs-descricao
+           end-evaluate.
 
        end program clientes.
\ No newline at end of file
