@@ -0,0 +1,49 @@
+       identification division.
+       program-id. CalculaDiaUtil.
+       environment division.
+       configuration section.
+       special-names. decimal-point is comma.
+       data division.
+       working-storage section.
+       01 ws-data-integer          pic 9(09).
+       01 ws-dia-semana            pic 9(01).
+       01 ws-contador-uteis        pic 9(03) value zeros.
+
+       linkage section.
+       01 ld-data-entrada          pic 9(08).
+       01 ld-dias-uteis            pic s9(03).
+       01 ld-data-saida            pic 9(08).
+
+       procedure division using ld-data-entrada
+                                 ld-dias-uteis
+                                 ld-data-saida.
+       calculando.
+           move zeros to ws-contador-uteis
+           compute ws-data-integer =
+              function integer-of-date (ld-data-entrada)
+
+           if ld-dias-uteis >= 0
+              perform until ws-contador-uteis >= ld-dias-uteis
+                  add 1 to ws-data-integer
+                  compute ws-dia-semana =
+                     function mod (ws-data-integer - 1, 7) + 1
+                  if ws-dia-semana < 6
+                     add 1 to ws-contador-uteis
+                  end-if
+              end-perform
+           else
+              perform until ws-contador-uteis >= - ld-dias-uteis
+                  subtract 1 from ws-data-integer
+                  compute ws-dia-semana =
+                     function mod (ws-data-integer - 1, 7) + 1
+                  if ws-dia-semana < 6
+                     add 1 to ws-contador-uteis
+                  end-if
+              end-perform
+           end-if
+
+           compute ld-data-saida =
+              function date-of-integer (ws-data-integer)
+
+           goback.
+       end program CalculaDiaUtil.
