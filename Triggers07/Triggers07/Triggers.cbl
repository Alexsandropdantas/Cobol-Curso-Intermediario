@@ -6,8 +6,15 @@
        special-names. decimal-point is comma.
        input-output   section.
        file-control.
+           select log-csv assign to "LOGCLIENTES_EXPORT.CSV"
+             organization is line sequential
+             file status is fs-csv.
        data division.
+       fd log-csv
+           label record is standard.
+       01 reg-linha-csv              pic x(200).
        working-storage section.
+       77 fs-csv                    pic x(02).
        01 registro                  pic 9(10).
 
       * Aqui vamos descrever definições de SQLCODE
@@ -20,6 +27,10 @@
        01 opcao        pic 9(01) value zeros.
        01 espera       pic x(01) value spaces.
        01 comando-sql  pic x(99) value spaces.
+       01 ws-load-qtd       pic 9(05) value zeros.
+       01 ws-load-contador  pic 9(05) value zeros.
+       01 ws-load-codigo    pic x(10) value spaces.
+       01 ws-load-indice    pic 9(01) value zeros.
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01 sqlregistro-clientes.
@@ -36,10 +47,19 @@
 
        01 sqllog.
          02 sqlcodigo-log              pic x(10).
+         02 sqloperacao-log            pic x(10).
          02 sqldata-log                pic x(10).
          02 sqlhora-log                pic x(08).
+
+       01 ws-data-ini                  pic x(10).
+       01 ws-data-fim                  pic x(10).
+       01 ws-teste-qtd-clientes        pic 9(09).
+       01 ws-teste-qtd-log             pic 9(09).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
+       01 opcao-exportar                pic x(01).
+       01 reg-csv                       pic x(200).
+
        procedure division.
        inicio.
            initialize espera registro
@@ -63,9 +83,11 @@
            display erase at 0701
            display "0.Sair                               " at 0701
            display "1.Criar Tabela para Resultado Trigger" at 0801
-           display "2.Criar Trigger                      " at 0901
+           display "2.Criar Triggers (INS/UPD/DEL)        " at 0901
            display "3.Inserir algo na tabela original    " at 1001
-           display "4.Ver Tabela de Resultado Trigger    " at 1101
+           display "4.Ver/Filtrar/Exportar Log Trigger   " at 1101
+           display "5.Gerar Dados de Teste (Load Trigger)" at 1301
+           display "6.Teste Transacional (Insert + Rollback)" at 1401
            display "Opcao:" at 1201
            accept opcao at 1207
            if opcao = 0 go desconectar.
@@ -73,11 +95,14 @@
            if opcao = 2 go criartrigger.
            if opcao = 3 go insertdados.
            if opcao = 4 go verlog.
+           if opcao = 5 go gerarload.
+           if opcao = 6 go testetransacional.
            go opcoes.
        criartabela.
            EXEC SQL
                 CREATE TABLE LOGCLIENTES
                     (codigo       char(10),
+                     operacao     char(10),
                      datacriacao  date,
                      horacriacao  time)
            END-EXEC
@@ -111,12 +136,13 @@
            go opcoes.
        criartrigger.
            EXEC SQL
-                CREATE TRIGGER LOGCLIENTES
+                CREATE TRIGGER LOGCLIENTES_INS
                   AFTER INSERT ON CLIENTES
                   FOR EACH ROW
                   BEGIN
                     INSERT INTO LOGCLIENTES
                     SET codigo=NEW.codigo,
+                        operacao='INSERT',
                         datacriacao=NOW(),
                         horacriacao=NOW();
                   END;
@@ -125,7 +151,7 @@
       *            SQLCODE = -1235 trigger ja existe
               if sqlcode = -1235
                 EXEC SQL
-                     DROP TRIGGER LOGCLIENTES
+                     DROP TRIGGER LOGCLIENTES_INS
                 END-EXEC
                 if sqlcode not = 0
                  display "Erro: Nao conseguiu drop trigger " at 1510
@@ -137,6 +163,82 @@
                 else
                  go criartrigger
                 end-if
+              else
+                display "Erro: Nao conseguiu Create Trigger " at 1510
+                display sqlcode at 1610
+                display sqlerrmc at 1710
+                accept espera at 2301
+                exit program
+                stop run
+              end-if
+           end-if.
+       criartrigger-update.
+           EXEC SQL
+                CREATE TRIGGER LOGCLIENTES_UPD
+                  AFTER UPDATE ON CLIENTES
+                  FOR EACH ROW
+                  BEGIN
+                    INSERT INTO LOGCLIENTES
+                    SET codigo=NEW.codigo,
+                        operacao='UPDATE',
+                        datacriacao=NOW(),
+                        horacriacao=NOW();
+                  END;
+           END-EXEC
+           if sqlcode not = 0
+      *            SQLCODE = -1235 trigger ja existe
+              if sqlcode = -1235
+                EXEC SQL
+                     DROP TRIGGER LOGCLIENTES_UPD
+                END-EXEC
+                if sqlcode not = 0
+                 display "Erro: Nao conseguiu drop trigger " at 1510
+                 display sqlcode at 1610
+                 display sqlerrmc at 1710
+                 accept espera at 2301
+                 exec sql DISCONNECT ALL end-exec
+                 stop run
+                else
+                 go criartrigger-update
+                end-if
+              else
+                display "Erro: Nao conseguiu Create Trigger " at 1510
+                display sqlcode at 1610
+                display sqlerrmc at 1710
+                accept espera at 2301
+                exit program
+                stop run
+              end-if
+           end-if.
+       criartrigger-delete.
+           EXEC SQL
+                CREATE TRIGGER LOGCLIENTES_DEL
+                  AFTER DELETE ON CLIENTES
+                  FOR EACH ROW
+                  BEGIN
+                    INSERT INTO LOGCLIENTES
+                    SET codigo=OLD.codigo,
+                        operacao='DELETE',
+                        datacriacao=NOW(),
+                        horacriacao=NOW();
+                  END;
+           END-EXEC
+           if sqlcode not = 0
+      *            SQLCODE = -1235 trigger ja existe
+              if sqlcode = -1235
+                EXEC SQL
+                     DROP TRIGGER LOGCLIENTES_DEL
+                END-EXEC
+                if sqlcode not = 0
+                 display "Erro: Nao conseguiu drop trigger " at 1510
+                 display sqlcode at 1610
+                 display sqlerrmc at 1710
+                 accept espera at 2301
+                 exec sql DISCONNECT ALL end-exec
+                 stop run
+                else
+                 go criartrigger-delete
+                end-if
               else
                 display "Erro: Nao conseguiu Create Trigger " at 1510
                 display sqlcode at 1610
@@ -216,11 +318,221 @@
            display "Insert        OK= CONEXAO" at 2201
            accept espera at 2301
            go opcoes.
+       gerarload.
+           display erase at 1510
+           display "Quantidade de Registros para Gerar: " at 1510
+           accept ws-load-qtd at 1548
+           if ws-load-qtd = zeros
+                 go opcoes
+           end-if
+           move zeros to ws-load-contador.
+       gerarload-loop.
+           if ws-load-contador >= ws-load-qtd
+              go gerarload-fim
+           end-if
+           add 1 to ws-load-contador
+
+           initialize sqlregistro-clientes
+           string "LOAD"             delimited by size
+                  ws-load-contador    delimited by size
+                  into ws-load-codigo
+           move ws-load-codigo     to sqlcodigo-clientes
+           move "OK"                to sqlsituacao-clientes
+
+           divide ws-load-contador by 5 giving ws-load-indice
+                  remainder ws-load-indice
+           add 1 to ws-load-indice
+
+           evaluate ws-load-indice
+             when 1
+                move "Maria Silva"       to sqlnome-clientes
+                move "SP"                to sqlestado-clientes
+                move "Sao Paulo"         to sqlcidade-clientes
+                move "Centro"            to sqlbairro-clientes
+                move "Brasil"            to sqlpais-clientes
+                move "Rua A, 100"        to sqlendereco-clientes
+             when 2
+                move "Joao Pereira"      to sqlnome-clientes
+                move "RJ"                to sqlestado-clientes
+                move "Rio de Janeiro"    to sqlcidade-clientes
+                move "Copacabana"        to sqlbairro-clientes
+                move "Brasil"            to sqlpais-clientes
+                move "Rua B, 200"        to sqlendereco-clientes
+             when 3
+                move "Ana Souza"         to sqlnome-clientes
+                move "MG"                to sqlestado-clientes
+                move "Belo Horizonte"    to sqlcidade-clientes
+                move "Savassi"           to sqlbairro-clientes
+                move "Brasil"            to sqlpais-clientes
+                move "Rua C, 300"        to sqlendereco-clientes
+             when 4
+                move "Carlos Oliveira"   to sqlnome-clientes
+                move "RS"                to sqlestado-clientes
+                move "Porto Alegre"      to sqlcidade-clientes
+                move "Moinhos"           to sqlbairro-clientes
+                move "Brasil"            to sqlpais-clientes
+                move "Rua D, 400"        to sqlendereco-clientes
+             when other
+                move "Patricia Lima"     to sqlnome-clientes
+                move "BA"                to sqlestado-clientes
+                move "Salvador"          to sqlcidade-clientes
+                move "Barra"             to sqlbairro-clientes
+                move "Brasil"            to sqlpais-clientes
+                move "Rua E, 500"        to sqlendereco-clientes
+           end-evaluate
+
+           EXEC SQL
+               INSERT INTO clientes
+                           (codigo,
+                            nome,
+                            endereco,
+                            bairro,
+                            pais,
+                            cidade,
+                            estado,
+                            situacao)
+               VALUES
+                           (:sqlcodigo-clientes,
+                            :sqlnome-clientes,
+                            :sqlendereco-clientes,
+                            :sqlbairro-clientes,
+                            :sqlpais-clientes,
+                            :sqlcidade-clientes,
+                            :sqlestado-clientes,
+                            :sqlsituacao-clientes)
+           END-EXEC
+           if sqlcode not = 0 and sqlcode not = -1062
+                display "Erro: Nao conseguiu INSERT " at 1510
+                display sqlcode at 1610
+                display sqlerrmc at 1710
+                accept espera at 2301
+                display erase at 1510
+           end-if
+           go gerarload-loop.
+       gerarload-fim.
+           EXEC SQL
+                COMMIT
+           END-EXEC
+           display "Registros Gerados.....: " at 2201 ws-load-contador
+           display "Enter para continuar." at 2301
+           accept espera at 2325
+           go opcoes.
+       testetransacional.
+           display erase at 0101
+           display "Teste Transacional - Insert + Rollback Forcado"
+                                                              at 0101
+
+           initialize sqlregistro-clientes
+           move "FORCEFAIL" to sqlcodigo-clientes
+           move "Cliente Teste Rollback" to sqlnome-clientes
+           move "SP"                    to sqlestado-clientes
+           move "OK"                    to sqlsituacao-clientes
+
+           EXEC SQL
+               INSERT INTO clientes
+                           (codigo,
+                            nome,
+                            endereco,
+                            bairro,
+                            pais,
+                            cidade,
+                            estado,
+                            situacao)
+               VALUES
+                           (:sqlcodigo-clientes,
+                            :sqlnome-clientes,
+                            :sqlendereco-clientes,
+                            :sqlbairro-clientes,
+                            :sqlpais-clientes,
+                            :sqlcidade-clientes,
+                            :sqlestado-clientes,
+                            :sqlsituacao-clientes)
+           END-EXEC
+           if sqlcode not = 0
+                display "Erro: Nao conseguiu INSERT de teste " at 1510
+                display sqlcode at 1610
+                display sqlerrmc at 1710
+                accept espera at 2301
+                go opcoes
+           end-if
+           display "Insert de teste efetuado (codigo FORCEFAIL)." at
+                                                              0401
+           display "Forcando ROLLBACK para desfazer Insert e Log..."
+                                                              at 0501
+
+           EXEC SQL
+                ROLLBACK
+           END-EXEC
+           if sqlcode not = 0
+                display "Erro: Nao conseguiu ROLLBACK " at 1510
+                display sqlcode at 1610
+                display sqlerrmc at 1710
+                accept espera at 2301
+                go opcoes
+           end-if
+           display "Rollback efetuado. Verificando se Insert e Log" at
+                                                              0601
+           display "de Trigger foram mesmo desfeitos..." at 0701
+
+           EXEC SQL
+                SELECT COUNT(*) INTO :ws-teste-qtd-clientes
+                       FROM clientes
+                       WHERE codigo = "FORCEFAIL"
+           END-EXEC
+           if sqlcode not = 0
+                display "Erro: Nao conseguiu SELECT de teste " at 1510
+                display sqlcode at 1610
+                display sqlerrmc at 1710
+                accept espera at 2301
+                go opcoes
+           end-if
+           EXEC SQL
+                SELECT COUNT(*) INTO :ws-teste-qtd-log
+                       FROM LOGCLIENTES
+                       WHERE codigo = "FORCEFAIL"
+           END-EXEC
+           if sqlcode not = 0
+                display "Erro: Nao conseguiu SELECT de teste " at 1510
+                display sqlcode at 1610
+                display sqlerrmc at 1710
+                accept espera at 2301
+                go opcoes
+           end-if
+
+           if ws-teste-qtd-clientes = zeros and ws-teste-qtd-log = zeros
+              display "OK: Insert e Log de Trigger foram desfeitos."
+                                                              at 0901
+           else
+              display "FALHA: Registro(s) persistiram apos Rollback."
+                                                              at 0901
+              display "Clientes: " at 1001 ws-teste-qtd-clientes
+              display "LogClientes: " at 1101 ws-teste-qtd-log
+           end-if
+
+           display "Enter para continuar." at 2301
+           accept espera at 2325
+           go opcoes.
        verlog.
            initialize registro
+           display erase at 1501
+           display "Data Inicio (AAAA-MM-DD) [branco=sem filtro]:" at 1501
+           move spaces to ws-data-ini
+           accept ws-data-ini at 1548
+           display "Data Fim    (AAAA-MM-DD) [branco=sem filtro]:" at 1601
+           move spaces to ws-data-fim
+           accept ws-data-fim at 1648
+           display "Exportar para CSV (S/N).......................:"
+                   at 1701
+           move "N" to opcao-exportar
+           accept opcao-exportar at 1751.
+       verlog-declarar.
            EXEC SQL
                 DECLARE CURSORLOG CURSOR FOR
                    SELECT * FROM LOGCLIENTES
+                    WHERE (datacriacao >= :ws-data-ini
+                                        OR :ws-data-ini = '')
+                      AND (datacriacao <= :ws-data-fim
+                                        OR :ws-data-fim = '')
            END-EXEC
            if sqlcode not = 0
                 display "Erro: Nao conseguiu DECLARE " at 1510
@@ -235,10 +547,17 @@
                 OPEN CURSORLOG
            END-EXEC
 
+           if opcao-exportar = "S" or "s"
+              open output log-csv
+              move "CODIGO,OPERACAO,DATA,HORA" to reg-csv
+              write reg-linha-csv from reg-csv
+           end-if
+
            perform until sqlcode not = zeros
                EXEC SQL
                     FETCH CURSORLOG INTO
                            (:sqlcodigo-log,
+                            :sqloperacao-log,
                             :sqldata-log,
                             :sqlhora-log)
                END-EXEC
@@ -254,17 +573,31 @@
                if sqlcode not = 100
                 add 1 to registro
 
-                display erase at 1501
+                if opcao-exportar = "S" or "s"
+                   string sqlcodigo-log   delimited by size
+                          ","             delimited by size
+                          sqloperacao-log delimited by size
+                          ","             delimited by size
+                          sqldata-log     delimited by size
+                          ","             delimited by size
+                          sqlhora-log     delimited by size
+                          into reg-csv
+                   write reg-linha-csv from reg-csv
+                else
+                   display erase at 1501
 
-                display "Dados do Registro: " at 1501 registro
-                display "Codigo Cliente............: " at 1601
-                                sqlcodigo-log
-                display "Data Log..................: " at 1701
-                                sqldata-log
-                display "Hora Log..................: " at 1801
-                                sqlhora-log
+                   display "Dados do Registro: " at 1501 registro
+                   display "Codigo Cliente............: " at 1601
+                                   sqlcodigo-log
+                   display "Operacao..................: " at 1651
+                                   sqloperacao-log
+                   display "Data Log..................: " at 1701
+                                   sqldata-log
+                   display "Hora Log..................: " at 1801
+                                   sqlhora-log
 
-                accept espera at 2301
+                   accept espera at 2301
+                end-if
                end-if
 
            end-perform
@@ -273,6 +606,13 @@
                 CLOSE CURSORLOG
            END-EXEC
 
+           if opcao-exportar = "S" or "s"
+              close log-csv
+              display "Exportado para LOGCLIENTES_EXPORT.CSV. Total: "
+                      at 2201 registro
+              accept espera at 2301
+           end-if
+
            go opcoes.
 
        desconectar.
