@@ -22,6 +22,12 @@
               file status estado-usuarios
               lock mode is manual
               record key is chave-usuarios.
+       select lock-retry-log assign to "LOCK_RETRY.LOG"
+              organization is line sequential
+              file status is fs-lock-log.
+       select audit-trail assign to "AUDIT_TRAIL.LOG"
+              organization is line sequential
+              file status is fs-audit.
        data division.
        fd vendedores
            label record is standard
@@ -41,7 +47,31 @@
            02 chave-usuarios.
               03 codigo-usuarios   pic 9(3).
            02 nome-usuarios        pic x(40).
+           02 nivel-usuarios       pic x(01).
+       fd lock-retry-log
+           label record is standard.
+       01 reg-lock-log              pic x(100).
+       fd audit-trail
+           label record is standard.
+       01 reg-audit                 pic x(250).
        working-storage section.
+       77 fs-lock-log               pic x(02).
+       77 fs-audit                  pic x(02).
+       01 ws-old-vendedores         pic x(85).
+       01 ws-old-usuarios           pic x(44).
+       01 ws-operador-codigo        pic 9(3) value zeros.
+       01 ws-audit-timestamp        pic x(21).
+       01 ws-audit-linha            pic x(250).
+       01 ws-uf-atual               pic x(02).
+       01 ws-contador-uf            pic 9(03).
+       01 ws-contador-total         pic 9(04).
+       01 ws-lock-timeout-seg       pic 9(3) value 010.
+       01 ws-lock-max-tentativas    pic 9(2) value 005.
+       01 ws-lock-tentativa         pic 9(2) value zeros.
+       01 ws-lock-decorrido         pic 9(5) value zeros.
+       01 ws-lock-nanosegundos      pic 9(18) comp-5.
+       01 ws-lock-retorno           pic 9(9) comp-5.
+       01 ws-lock-log-linha         pic x(100).
        01 linha                    pic 99.
        01 estado-vendedores.
             05 status-key-1     pic x.
@@ -99,7 +129,9 @@
            display "05.Listar Clientes           " at 0701
            display "06.Alterar com IGNORE LOCK   " at 0801
            display "07.Alterar com WAIT   LOCK   " at 0901
-           display "00.Sair                      " at 1101
+           display "08.Relatorio Regional (UF)   " at 1001
+           display "09.Listar por Cidade         " at 1101
+           display "00.Sair                      " at 1201
 
            display "   Lock Manual:Usuarios      " at 0241
            display "11.Incluir                   " at 0341
@@ -130,6 +162,12 @@
            if opcao = 7
               go alterarwait
            else
+           if opcao = 8
+              go listarregiao
+           else
+           if opcao = 9
+              go listarcidades
+           else
            if opcao = 0
               close vendedores usuarios
               exit program
@@ -220,6 +258,8 @@
            display "File-Status       : " at 1101 estado-vendedores
            display "File-Status Binary: " at 1201 status-key-2-binary
 
+           move registro-vendedores to ws-old-vendedores
+
            accept nome-vendedores at 0718 with update
            accept uf-vendedores at 0818 with update
            accept cidade-vendedores at 0918 with update
@@ -229,7 +269,23 @@
               accept resposta at 2380
               go alterar
            end-rewrite
+           perform gravar-auditoria-vendedores
            go alterar.
+       gravar-auditoria-vendedores.
+           move function current-date to ws-audit-timestamp
+           string "VENDEDORES | " delimited by size
+                  ws-audit-timestamp(1:14) delimited by size
+                  " | ANTES=" delimited by size
+                  ws-old-vendedores delimited by size
+                  " | DEPOIS=" delimited by size
+                  registro-vendedores delimited by size
+                  into ws-audit-linha
+           open extend audit-trail
+           if fs-audit not = "00"
+              open output audit-trail
+           end-if
+           write reg-audit from ws-audit-linha
+           close audit-trail.
        openlock.
            display erase at 0101
            display "Abrindo em modo LOCK" at 0101
@@ -273,6 +329,100 @@
            display "Enter Finaliza." at 2301
            accept resposta at 2370
            go menu-geral.
+       listarregiao.
+           display erase at 0101
+           display "Relatorio Regional - Vendedores por UF" at 0101.
+       listarregiao-start.
+           move spaces to uf-vendedores cidade-vendedores
+           start vendedores key is >= regiao invalid key
+                 go listarregiao-fim
+           end-start
+           move spaces to ws-uf-atual
+           move zeros to ws-contador-uf ws-contador-total
+           move 03 to linha.
+       listarregiao-le.
+           read vendedores next at end
+                 go listarregiao-quebra-final.
+
+           if uf-vendedores not = ws-uf-atual
+              if ws-uf-atual not = spaces
+                 perform listarregiao-subtotal
+              end-if
+              move uf-vendedores to ws-uf-atual
+              move zeros to ws-contador-uf
+              display "UF: " at line linha column 01
+              display ws-uf-atual at line linha column 05
+              add 1 to linha
+           end-if
+
+           add 1 to ws-contador-uf
+           add 1 to ws-contador-total
+           display codigo-vendedores at line linha column 03
+           display nome-vendedores at line linha column 10
+           display cidade-vendedores at line linha column 55
+           add 1 to linha
+
+           if linha >= 22
+              display "Enter para proxima tela." at 2301
+              accept resposta at 2370
+              display erase at 0101
+              move 03 to linha
+           end-if
+
+           go listarregiao-le.
+       listarregiao-quebra-final.
+           if ws-uf-atual not = spaces
+              perform listarregiao-subtotal
+           end-if.
+       listarregiao-fim.
+           display "Total Geral de Vendedores: " at 2301
+                           ws-contador-total
+           display "Enter Finaliza." at 2340
+           accept resposta at 2370
+           go menu-geral.
+       listarregiao-subtotal.
+           display "  Subtotal UF " at line linha column 01
+           display ws-uf-atual at line linha column 15
+           display " = " at line linha column 18
+           display ws-contador-uf at line linha column 21
+           add 2 to linha.
+       listarcidades.
+           display erase at 0101
+           display "Listagem por Cidade - Vendedores" at 0101
+           display "Buscar a partir da Cidade (branco=todos):" at 0201
+           accept cidade-vendedores at 0242
+           perform listarcidades-cabecalho.
+       listarcidades-cabecalho.
+           display erase at 0201
+           display "Codigo      Nome                 Cidade" at 0201.
+       listarcidades-start.
+           start vendedores key is >= cidades invalid key
+                 go listarcidades-fim
+           end-start
+           move 03 to linha.
+       listarcidades-le.
+           read vendedores next at end
+                 go listarcidades-fim.
+           display codigo-vendedores at line linha column 01
+           display nome-vendedores at line linha column 08
+           display cidade-vendedores at line linha column 37
+           add 1 to linha
+
+           if linha = 22
+              go listarcidades-para
+           end-if
+
+           go listarcidades-le.
+       listarcidades-para.
+           display "Enter para proxima tela." at 2301
+           accept resposta at 2370
+           perform listarcidades-cabecalho
+           move 03 to linha
+           go listarcidades-le.
+       listarcidades-fim.
+           display "Enter Finaliza." at 2301
+           accept resposta at 2370
+           go menu-geral.
        alterarignore.
            perform mostra-tela
 
@@ -291,6 +441,8 @@
            display "File-Status       : " at 1101 estado-vendedores
            display "File-Status Binary: " at 1201 status-key-2-binary
 
+           move registro-vendedores to ws-old-vendedores
+
            accept nome-vendedores at 0718 with update
 
            rewrite registro-vendedores invalid key
@@ -298,6 +450,7 @@
               accept resposta at 2380
               go alterarignore
            end-rewrite
+           perform gravar-auditoria-vendedores
            go alterarignore.
        alterarwait.
            perform mostra-tela
@@ -307,16 +460,42 @@
               go menu-geral
            end-if
 
-           read vendedores with wait lock invalid key
+           move zeros to ws-lock-tentativa ws-lock-decorrido.
+       alterarwait-tentar.
+           add 1 to ws-lock-tentativa
+
+           read vendedores with lock invalid key
               display "Este Codigo Nao Existe ... Enter" at 2301
                             estado-vendedores
               accept resposta at 2380
               go alterarwait
            end-read
 
+           if status-key-1 = "9"
+              if ws-lock-tentativa >= ws-lock-max-tentativas
+                 perform gravar-log-lock
+                 display "Registro bloqueado apos " at 2301
+                 display ws-lock-decorrido at 2330
+                 display " segundos de espera ... Enter" at 2335
+                 accept resposta at 2380
+                 go menu-geral
+              end-if
+              display "Registro bloqueado, tentativa " at 2301
+                              ws-lock-tentativa
+              move ws-lock-timeout-seg to ws-lock-nanosegundos
+              multiply ws-lock-nanosegundos by 1000000000
+                            giving ws-lock-nanosegundos
+              call "CBL_OC_NANOSLEEP" using ws-lock-nanosegundos
+                                      returning ws-lock-retorno
+              add ws-lock-timeout-seg to ws-lock-decorrido
+              go alterarwait-tentar
+           end-if
+
            display "File-Status       : " at 1101 estado-vendedores
            display "File-Status Binary: " at 1201 status-key-2-binary
 
+           move registro-vendedores to ws-old-vendedores
+
            accept nome-vendedores at 0718 with update
 
            rewrite registro-vendedores invalid key
@@ -324,13 +503,33 @@
               accept resposta at 2380
               go alterarwait
            end-rewrite
+           perform gravar-auditoria-vendedores
+           if ws-lock-tentativa > 1
+              perform gravar-log-lock
+           end-if
            go alterarwait.
+       gravar-log-lock.
+           string "Vendedor=" delimited by size
+                  codigo-vendedores delimited by size
+                  " Tentativas=" delimited by size
+                  ws-lock-tentativa delimited by size
+                  " EsperaSegundos=" delimited by size
+                  ws-lock-decorrido delimited by size
+                  into ws-lock-log-linha
+           open extend lock-retry-log
+           if fs-lock-log not = "00"
+              open output lock-retry-log
+           end-if
+           write reg-lock-log from ws-lock-log-linha
+           close lock-retry-log.
        mostra-tela-usuarios.
            display erase at 0101
            display "Codigo Usuario : " at 0501
            display "Nome   Vendedor: " at 0701
+           display "Nivel (A/U)    : " at 0901
            move zeros  to codigo-usuarios
-           move spaces to nome-usuarios.
+           move spaces to nome-usuarios
+           move "U"    to nivel-usuarios.
        incluirusuario.
            perform mostra-tela-usuarios
 
@@ -347,6 +546,10 @@
            end-read
 
            accept nome-usuarios at 0718
+           accept nivel-usuarios at 0918
+           if nivel-usuarios not = "A" and nivel-usuarios not = "U"
+              move "U" to nivel-usuarios
+           end-if
 
            write registro-usuarios invalid key
               display "Erro ao Gravar: " at 2301 estado-usuarios
@@ -355,6 +558,21 @@
            end-write
            go incluirusuario.
        alterarusuario.
+           display erase at 0101
+           display "Codigo do Operador (autenticacao): " at 0301
+           accept ws-operador-codigo at 0337
+           move ws-operador-codigo to codigo-usuarios
+           read usuarios invalid key
+              display "Operador Nao Encontrado ... Enter" at 2301
+              accept resposta at 2380
+              go menu-geral
+           end-read
+           if nivel-usuarios not = "A"
+              display "Acesso Negado: Requer Nivel Admin" at 2301
+              accept resposta at 2380
+              go menu-geral
+           end-if
+
            perform mostra-tela-usuarios
 
            accept codigo-usuarios at 0518
@@ -372,14 +590,33 @@
            display "File-Status       : " at 1101 estado-usuarios
            display "File-Status Binary: " at 1201 usuari-key-2-binary
 
+           move registro-usuarios to ws-old-usuarios
+
            accept nome-usuarios at 0718 with update
+           accept nivel-usuarios at 0918 with update
 
            rewrite registro-usuarios invalid key
               display "Erro ao Gravar: " at 2301 estado-usuarios
               accept resposta at 2380
               go alterarusuario
            end-rewrite
+           perform gravar-auditoria-usuarios
            go alterarusuario.
+       gravar-auditoria-usuarios.
+           move function current-date to ws-audit-timestamp
+           string "USUARIOS | " delimited by size
+                  ws-audit-timestamp(1:14) delimited by size
+                  " | ANTES=" delimited by size
+                  ws-old-usuarios delimited by size
+                  " | DEPOIS=" delimited by size
+                  registro-usuarios delimited by size
+                  into ws-audit-linha
+           open extend audit-trail
+           if fs-audit not = "00"
+              open output audit-trail
+           end-if
+           write reg-audit from ws-audit-linha
+           close audit-trail.
        consultasemwithlock.
            perform mostra-tela-usuarios
 
