@@ -17,12 +17,28 @@
        01 opcao        pic 9(01) value zeros.
        01 espera       pic x(01) value spaces.
        01 comando-sql  pic x(99) value spaces.
+       01 ws-trace-status pic x(01) value "N".
 
        procedure division.
        inicio.
-           display "Ready Trace"
-           ready trace
-           initialize espera registro.
+           initialize espera registro opcao
+           display erase at 0101
+           display "Trace" at 0201
+           display "1.Ativar Trace (READY TRACE)  " at 0401
+           display "2.Desativar Trace (RESET TRACE)" at 0501
+           display "0.Continuar sem alterar Trace " at 0601
+           display "Opcao: " at 0701
+           accept opcao at 0709 with prompt
+           if opcao = 1
+              ready trace
+              move "S" to ws-trace-status
+           end-if
+           if opcao = 2
+              reset trace
+              move "N" to ws-trace-status
+           end-if
+           display "Trace Status..............: " at 0801
+                                    ws-trace-status.
        conectando.
            EXEC SQL
                CONNECT TO "DBCBL" AS "CONEXAO"
