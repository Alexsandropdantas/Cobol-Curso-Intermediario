@@ -17,6 +17,13 @@
        01 opcao        pic 9(01) value zeros.
        01 espera       pic x(01) value spaces.
        01 comando-sql  pic x(99) value spaces.
+       01 ws-erro-transacao pic x(01) value "N".
+
+       EXEC SQL BEGIN DECLARE SECTION END-EXEC
+       01 sqlcontagem1 pic 9(09).
+       01 sqlcontagem2 pic 9(09).
+       EXEC SQL END DECLARE SECTION END-EXEC
+
        procedure division.
        inicio.
            initialize opcao espera
@@ -61,8 +68,8 @@
                 display sqlcode at 1610
                 display sqlerrmc at 1710
                 accept espera at 2301
-                exec sql disconnect all end-exec
-                stop run
+                move "S" to ws-erro-transacao
+                go finalizando-transacao
            end-if
            display "Create   OK = CONEXAO2" at 1001.
 
@@ -80,11 +87,74 @@
                 display sqlcode at 1610
                 display sqlerrmc at 1710
                 accept espera at 2301
-                exec sql disconnect all end-exec
-                stop run
+                move "S" to ws-erro-transacao
+                go finalizando-transacao
            end-if
            display "Create   OK = CONEXAO1" at 1201.
 
+       verificando-consistencia.
+      *Compara o numero de linhas das duas tabelas espelhadas,
+      *uma em cada conexao, antes de decidir commit ou rollback.
+           EXEC SQL
+                SELECT COUNT(*) INTO :sqlcontagem1
+                  FROM TESTE2
+           END-EXEC
+           if sqlcode not = 0
+                display "Erro: Nao conseguiu contar TESTE2 " at 1510
+                display sqlcode at 1610
+                display sqlerrmc at 1710
+                accept espera at 2301
+                move "S" to ws-erro-transacao
+                go finalizando-transacao
+           end-if
+
+           EXEC SQL
+                   SET CONNECTION conexao2
+           END-EXEC
+
+           EXEC SQL
+                SELECT COUNT(*) INTO :sqlcontagem2
+                  FROM TESTE1
+           END-EXEC
+           if sqlcode not = 0
+                display "Erro: Nao conseguiu contar TESTE1 " at 1510
+                display sqlcode at 1610
+                display sqlerrmc at 1710
+                accept espera at 2301
+                move "S" to ws-erro-transacao
+                go finalizando-transacao
+           end-if
+
+           display "Linhas TESTE2 (CONEXAO1)...: " at 1301 sqlcontagem1
+           display "Linhas TESTE1 (CONEXAO2)...: " at 1401 sqlcontagem2
+           if sqlcontagem1 not = sqlcontagem2
+                display "Aviso: Estruturas inconsistentes " at 1810
+                move "S" to ws-erro-transacao
+           end-if.
+
+       finalizando-transacao.
+           EXEC SQL
+                   SET CONNECTION conexao1
+           END-EXEC
+           if ws-erro-transacao = "S"
+                EXEC SQL ROLLBACK END-EXEC
+                display "RollbackOK  = CONEXAO1" at 1901
+           else
+                EXEC SQL COMMIT END-EXEC
+                display "Commit   OK = CONEXAO1" at 1901
+           end-if
+
+           EXEC SQL
+                   SET CONNECTION conexao2
+           END-EXEC
+           if ws-erro-transacao = "S"
+                EXEC SQL ROLLBACK END-EXEC
+                display "RollbackOK  = CONEXAO2" at 2001
+           else
+                EXEC SQL COMMIT END-EXEC
+                display "Commit   OK = CONEXAO2" at 2001
+           end-if.
+
        desconectando.
            EXEC SQL
                 DISCONNECT conexao1
