@@ -23,6 +23,10 @@
             10 Total-Campos             PIC 9(02).
             10 Subscrito.
                 15 Info occurs 5 times  PIC 9(02).
+
+       01 ws-data-util-entrada    pic 9(08).
+       01 ws-data-util-dias       pic 9(03).
+       01 ws-data-util-saida      pic 9(08).
        procedure division.
        executando-funcoes.
            display erase at 0101
@@ -68,6 +72,14 @@
            move "TeXTo PAra TRAnsformar" to texto
            move function upper-case (texto) to resultadotexto
            display "Funcao Upper-case.........:" at 1301 resultadotexto
+
+           move data-century to ws-data-util-entrada
+           move 5 to ws-data-util-dias
+           call "CalculaDiaUtil" using ws-data-util-entrada
+                                        ws-data-util-dias
+                                        ws-data-util-saida
+           display "Subprog CalculaDiaUtil....:" at 1401
+                                    ws-data-util-saida
            .
        encerra.
            display ".Fim." at 2301
