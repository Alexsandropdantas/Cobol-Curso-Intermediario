@@ -0,0 +1,6 @@
+       01 TAG-registro.
+           05 TAG-codigo      pic x(10).
+           05 TAG-nome        pic x(30).
+           05 TAG-endereco    pic x(30).
+           05 TAG-cidade      pic x(20).
+           05 TAG-estado      pic x(02).
