@@ -6,9 +6,20 @@
        special-names. decimal-point is comma.
        input-output   section.
        file-control.
+           select views-config assign to "VIEWS.CFG"
+             organization is line sequential
+             file status is fs-views-config.
        data division.
+       fd views-config
+           label record is standard.
+       01 reg-views-config           pic x(400).
        working-storage section.
+       77 fs-views-config           pic x(02).
        01 registro                  pic 9(10).
+       01 ws-view-linha             pic x(400).
+       01 ws-view-nome              pic x(30).
+       01 ws-view-sql               pic x(360).
+       01 ws-view-create            pic x(410).
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
@@ -22,10 +33,19 @@
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01 wfiltro      pic x(03).
 
+       01 wfiltro-pop  pic 9(11).
+       01 wfiltro-lang pic x(30).
+
        01 wcodigo      pic x(03).
        01 wnome        pic x(52).
        01 wpopulacao   pic 9(11).
        01 wlinguagem   pic x(30).
+
+       01 wlang-agregado    pic x(30).
+       01 wlang-qtdpaises   pic 9(05).
+       01 wlang-mediafal    pic 9(15).
+       01 wfal-language     pic x(30).
+       01 wfal-totalfalantes pic 9(15).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        procedure division.
@@ -52,11 +72,19 @@
            display "0.Sair                  " at 0701
            display "1.Criar View Linguagens " at 0801
            display "2.Ver View com Filtro   " at 0901
-           display "Opcao:" at 1001
-           accept opcao at 1007
+           display "3.Criar View Falantes   " at 1001
+           display "4.Criar Views via Config (VIEWS.CFG)" at 1201
+           display "5.Relatorio Agregado de Linguas      " at 1301
+           display "6.Ranking de Linguas por Falantes    " at 1401
+           display "Opcao:" at 1101
+           accept opcao at 1107
            if opcao = 0 go desconectar.
            if opcao = 1 go criarview.
            if opcao = 2 go verview.
+           if opcao = 3 go criarview-falantes.
+           if opcao = 4 go criarview-config.
+           if opcao = 5 go relatoriolinguas.
+           if opcao = 6 go relatoriofalantes.
            go opcoes.
        criarview.
            EXEC SQL
@@ -95,14 +123,124 @@
            display "Criou View OK." at 2201
            accept espera at 2301
            go opcoes.
+       criarview-falantes.
+           EXEC SQL
+                CREATE VIEW FALANTES_IDIOMA
+                   AS
+                     SELECT b.countrycode,a.name,b.language,
+                            a.population,b.percentage,
+                            (a.population * b.percentage / 100)
+                                                    as falantes
+                     FROM country a, countrylanguage b
+                     where a.code = b.countrycode;
+           END-EXEC
+           if sqlcode not = 0
+      *           Código -1050 tabela já existe num Create View
+              if sqlcode = -1050
+                EXEC SQL
+                     DROP VIEW falantes_idioma
+                END-EXEC
+                if sqlcode not = 0
+                 display "Erro: Nao conseguiu drop view " at 1510
+                 display sqlcode at 1610
+                 display sqlerrmc at 1710
+                 accept espera at 2301
+                 exec sql DISCONNECT ALL end-exec
+                 stop run
+                else
+                 go criarview-falantes
+                end-if
+              else
+                display "Erro: Nao conseguiu criar view " at 1510
+                display sqlcode at 1610
+                display sqlerrmc at 1710
+                accept espera at 2301
+                exec sql DISCONNECT ALL end-exec
+                stop run
+              end-if
+           end-if
+           display "Criou View OK." at 2201
+           accept espera at 2301
+           go opcoes.
+       criarview-config.
+           open input views-config
+           if fs-views-config not = "00"
+              display "Erro: Arquivo VIEWS.CFG nao encontrado" at 1510
+              accept espera at 2301
+              go opcoes
+           end-if.
+       criarview-config-le.
+           read views-config into ws-view-linha at end
+              go criarview-config-fim
+           end-read
+
+           if ws-view-linha = spaces
+              go criarview-config-le
+           end-if
+
+           unstring ws-view-linha delimited by "|"
+                    into ws-view-nome ws-view-sql
+           end-unstring
+
+           string "CREATE VIEW "  delimited by size
+                  ws-view-nome    delimited by size
+                  " AS "          delimited by size
+                  ws-view-sql     delimited by size
+                  into ws-view-create
+
+           EXEC SQL
+                EXECUTE IMMEDIATE :ws-view-create
+           END-EXEC
+           if sqlcode not = 0
+      *           Código -1050 tabela já existe num Create View
+              if sqlcode = -1050
+                 string "DROP VIEW " delimited by size
+                        ws-view-nome delimited by size
+                        into ws-view-create
+                 EXEC SQL
+                      EXECUTE IMMEDIATE :ws-view-create
+                 END-EXEC
+                 string "CREATE VIEW "  delimited by size
+                        ws-view-nome    delimited by size
+                        " AS "          delimited by size
+                        ws-view-sql     delimited by size
+                        into ws-view-create
+                 EXEC SQL
+                      EXECUTE IMMEDIATE :ws-view-create
+                 END-EXEC
+              end-if
+              if sqlcode not = 0
+                 display "Erro ao criar view: " at 1510 ws-view-nome
+                 display sqlcode at 1610
+                 display sqlerrmc at 1710
+                 accept espera at 2301
+              end-if
+           end-if
+           go criarview-config-le.
+       criarview-config-fim.
+           close views-config
+           display "Criacao de Views via Config Finalizada." at 2201
+           accept espera at 2301
+           go opcoes.
        verview.
            initialize registro wfiltro
-           display "Pais a mostrar: " at 1301
-           accept wfiltro at 1317
+           move zeros  to wfiltro-pop
+           move spaces to wfiltro-lang
+           display "Pais a mostrar (branco = todos)...........: " at 1301
+           accept wfiltro at 1346
+           display "Populacao Minima (zero = sem filtro)......: " at 1401
+           accept wfiltro-pop at 1446
+           display "Linguagem a mostrar (branco = todas)......: " at 1501
+           accept wfiltro-lang at 1546
 
            EXEC SQL
                 DECLARE CURSORVIEW CURSOR FOR
-                   SELECT * FROM LINGUAGENS WHERE CODE = :wfiltro
+                   SELECT * FROM LINGUAGENS
+                    WHERE (CODE = :wfiltro OR :wfiltro = '')
+                      AND (POPULATION >= :wfiltro-pop
+                                       OR :wfiltro-pop = 0)
+                      AND (LANGUAGE = :wfiltro-lang
+                                    OR :wfiltro-lang = '')
            END-EXEC
 
            if sqlcode not = 0
@@ -161,6 +299,136 @@
 
            go opcoes.
 
+       relatoriolinguas.
+           initialize registro
+           display erase at 0701
+           display "Relatorio Agregado - Falantes por Linguagem" at 0701
+           display "Linguagem                 Paises   Media Falantes"
+                                                          at 0801
+
+           EXEC SQL
+                DECLARE CURSORLINGUAS CURSOR FOR
+                   SELECT LANGUAGE, COUNT(*), AVG(POPULATION)
+                     FROM LINGUAGENS
+                    GROUP BY LANGUAGE
+                    ORDER BY AVG(POPULATION) DESC
+           END-EXEC
+
+           EXEC SQL
+                OPEN CURSORLINGUAS
+           END-EXEC
+           if sqlcode not = 0
+                display "Erro: Nao conseguiu OPEN " at 1510
+                display sqlcode at 1610
+                display sqlerrmc at 1710
+                accept espera at 2301
+                go opcoes
+           end-if
+
+           move 10 to registro.
+       relatoriolinguas-fetch.
+           EXEC SQL
+                FETCH CURSORLINGUAS INTO
+                       :wlang-agregado,
+                       :wlang-qtdpaises,
+                       :wlang-mediafal
+           END-EXEC
+           if sqlcode = 100
+              go relatoriolinguas-fim
+           end-if
+           if sqlcode not = 0
+                display "Erro: Nao conseguiu Fetch " at 1510
+                display sqlcode at 1610
+                display sqlerrmc at 1710
+                accept espera at 2301
+                go relatoriolinguas-fim
+           end-if
+
+           display wlang-agregado at line registro column 01
+           display wlang-qtdpaises at line registro column 33
+           display wlang-mediafal at line registro column 44
+           add 1 to registro
+
+           if registro >= 22
+              display "Enter para proxima tela." at 2301
+              accept espera at 2325
+              display erase at 0701
+              move 10 to registro
+           end-if
+
+           go relatoriolinguas-fetch.
+       relatoriolinguas-fim.
+           EXEC SQL
+                CLOSE CURSORLINGUAS
+           END-EXEC
+           display "Enter para continuar." at 2301
+           accept espera at 2325
+           go opcoes.
+
+       relatoriofalantes.
+           initialize registro
+           display erase at 0701
+           display "Ranking de Linguas por Falantes" at 0701
+           display "Linguagem                 Total de Falantes"
+                                                          at 0801
+
+           EXEC SQL
+                DECLARE CURSORFALANTES CURSOR FOR
+                   SELECT LANGUAGE, SUM(FALANTES)
+                     FROM FALANTES_IDIOMA
+                    GROUP BY LANGUAGE
+                    ORDER BY SUM(FALANTES) DESC
+           END-EXEC
+
+           EXEC SQL
+                OPEN CURSORFALANTES
+           END-EXEC
+           if sqlcode not = 0
+                display "Erro: Nao conseguiu OPEN " at 1510
+                display sqlcode at 1610
+                display sqlerrmc at 1710
+                accept espera at 2301
+                go opcoes
+           end-if
+
+           move 10 to registro.
+       relatoriofalantes-fetch.
+           EXEC SQL
+                FETCH CURSORFALANTES INTO
+                       :wfal-language,
+                       :wfal-totalfalantes
+           END-EXEC
+           if sqlcode = 100
+              go relatoriofalantes-fim
+           end-if
+           if sqlcode not = 0
+                display "Erro: Nao conseguiu Fetch " at 1510
+                display sqlcode at 1610
+                display sqlerrmc at 1710
+                accept espera at 2301
+                go relatoriofalantes-fim
+           end-if
+
+           display wfal-language at line registro column 01
+           display wfal-totalfalantes at line registro column 33
+           add 1 to registro
+
+           if registro >= 22
+              display "Enter para proxima tela." at 2301
+              accept espera at 2325
+              display erase at 0701
+              move 10 to registro
+           end-if
+
+           go relatoriofalantes-fetch.
+       relatoriofalantes-fim.
+           EXEC SQL
+                CLOSE CURSORFALANTES
+           END-EXEC
+           display "Enter para continuar." at 2301
+           accept espera at 2325
+           go opcoes.
+
        desconectar.
            EXEC SQL
                 DISCONNECT all
