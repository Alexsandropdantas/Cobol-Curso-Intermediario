@@ -17,6 +17,9 @@
 
        EXEC SQL BEGIN DECLARE SECTION END-EXEC
        01 comando-sql             pic x(255) value spaces.
+       01 wfiltro-codigo          pic x(10) value spaces.
+       01 wfiltro-estado-upd      pic x(02) value spaces.
+       01 wfiltro-estado-consulta pic x(02) value spaces.
 
        01 sqlregistro-clientes.
          02 sqlcodigo-clientes         pic x(10).
@@ -36,7 +39,9 @@
        inicio.
            initialize espera
            display erase at 0101
-           display "Dynamic SQL - Clientes" at 0401.
+           display "Dynamic SQL - Clientes" at 0401
+           perform conectando
+           go opcoes.
        conectando.
            EXEC SQL
                CONNECT TO "DBCBL" AS "CONEXAO"
@@ -51,6 +56,20 @@
                 stop run
            end-if
            display "Conectou OK = CONEXAO" at 0501.
+       opcoes.
+           display erase at 0101
+           display "Dynamic SQL - Clientes" at 0401
+           display "1.Inserir  " at 0601
+           display "2.Atualizar" at 0701
+           display "3.Consultar" at 0801
+           display "0.Sair     " at 0901
+           display "Opcao:" at 1001
+           accept opcao at 1007
+           if opcao = 0 go finalizando.
+           if opcao = 1 go criandodados.
+           if opcao = 2 go atualizando.
+           if opcao = 3 go consultando.
+           go opcoes.
        criandodados.
            move "DYNAMIC"               to sqlcodigo-clientes
            move "NOME DYNAMIC"          to sqlnome-clientes
@@ -92,16 +111,172 @@
                                           :sqlsituacao-clientes
            END-EXEC
            display "EXECUTE ............." at 0901
+           if sqlcode not = 0
+      *           Codigo -1062 chave duplicada num INSERT
+              if sqlcode = -1062
+                 display "Erro: Cliente com Codigo ja existe " at 1510
+                 accept espera at 2301
+                 go opcoes
+              else
+                 display "Erro: Nao conseguiu EXECUTE " at 1510
+                 display sqlcode at 1610
+                 display sqlerrmc at 1710
+                 accept espera at 2301
+                 exit program
+                 stop run
+              end-if
+           end-if
+           perform commitando
+           go opcoes.
+
+       atualizando.
+           initialize sqlcodigo-clientes sqlpatrimonio-clientes
+           move spaces to wfiltro-estado-upd
+           display erase at 0101
+           display "Atualizar Patrimonio do Cliente" at 0401
+           display "Codigo do Cliente..: " at 0601
+           accept sqlcodigo-clientes at 0622
+           display "Novo Patrimonio....: " at 0701
+           accept sqlpatrimonio-clientes at 0722
+           display "Filtrar por Estado (branco = todos): " at 0801
+           accept wfiltro-estado-upd at 0839
+
+           if wfiltro-estado-upd = spaces
+              move "UPDATE CLIENTES SET PATRIMONIO = ? WHERE CODIGO = ?"
+                                        to comando-sql
+           else
+              string "UPDATE CLIENTES SET PATRIMONIO = ? "
+                                             delimited by size
+                     "WHERE CODIGO = ? AND ESTADO = ?"
+                                             delimited by size
+                     into comando-sql
+           end-if
+
+           EXEC SQL
+                PREPARE DYNAMIC_UPDATE FROM :comando-sql
+           END-EXEC
+           display "PREPARE ............." at 0901
+           if sqlcode not = 0
+                display "Erro: Nao conseguiu PREPARE " at 1510
+                display sqlcode at 1610
+                display sqlerrmc at 1710
+                accept espera at 2301
+                go opcoes
+           end-if
+
+           if wfiltro-estado-upd = spaces
+              EXEC SQL
+                   EXECUTE DYNAMIC_UPDATE USING :sqlpatrimonio-clientes,
+                                                :sqlcodigo-clientes
+              END-EXEC
+           else
+              EXEC SQL
+                   EXECUTE DYNAMIC_UPDATE USING :sqlpatrimonio-clientes,
+                                                :sqlcodigo-clientes,
+                                                :wfiltro-estado-upd
+              END-EXEC
+           end-if
+           display "EXECUTE ............." at 1001
            if sqlcode not = 0
                 display "Erro: Nao conseguiu EXECUTE " at 1510
                 display sqlcode at 1610
                 display sqlerrmc at 1710
                 accept espera at 2301
-                exit program
-                stop run
-           end-if.
+                go opcoes
+           end-if
+           perform commitando
+           go opcoes.
+
+       consultando.
+           initialize wfiltro-codigo
+           move spaces to wfiltro-estado-consulta
+           display erase at 0101
+           display "Consultar Clientes" at 0401
+           display "Codigo (branco = todos): " at 0601
+           accept wfiltro-codigo at 0627
+           display "Estado (branco = todos): " at 0701
+           accept wfiltro-estado-consulta at 0727
+
+           if wfiltro-estado-consulta = spaces
+              string "SELECT CODIGO,NOME,CIDADE,ESTADO,PATRIMONIO "
+                                             delimited by size
+                     "FROM CLIENTES WHERE (CODIGO = ? OR ? = '')"
+                                             delimited by size
+                     into comando-sql
+           else
+              string "SELECT CODIGO,NOME,CIDADE,ESTADO,PATRIMONIO "
+                                             delimited by size
+                     "FROM CLIENTES WHERE (CODIGO = ? OR ? = '') "
+                                             delimited by size
+                     "AND ESTADO = ?"        delimited by size
+                     into comando-sql
+           end-if
+
+           EXEC SQL
+                PREPARE DYNAMIC_SELECT FROM :comando-sql
+           END-EXEC
+           if sqlcode not = 0
+                display "Erro: Nao conseguiu PREPARE " at 1510
+                display sqlcode at 1610
+                display sqlerrmc at 1710
+                accept espera at 2301
+                go opcoes
+           end-if
+
+           EXEC SQL
+                DECLARE CURSORDYN CURSOR FOR DYNAMIC_SELECT
+           END-EXEC
+
+           if wfiltro-estado-consulta = spaces
+              EXEC SQL
+                   OPEN CURSORDYN USING :wfiltro-codigo, :wfiltro-codigo
+              END-EXEC
+           else
+              EXEC SQL
+                   OPEN CURSORDYN USING :wfiltro-codigo,
+                                         :wfiltro-codigo,
+                                         :wfiltro-estado-consulta
+              END-EXEC
+           end-if
+           if sqlcode not = 0
+                display "Erro: Nao conseguiu OPEN " at 1510
+                display sqlcode at 1610
+                display sqlerrmc at 1710
+                accept espera at 2301
+                go opcoes
+           end-if
+
+       consultando-fetch.
+           EXEC SQL
+                FETCH CURSORDYN INTO
+                       :sqlcodigo-clientes, :sqlnome-clientes,
+                       :sqlcidade-clientes, :sqlestado-clientes,
+                       :sqlpatrimonio-clientes
+           END-EXEC
+           if sqlcode not = 0 and sqlcode not = 100
+                display "Erro: Nao conseguiu Fetch " at 1510
+                display sqlcode at 1610
+                display sqlerrmc at 1710
+                accept espera at 2301
+                go opcoes
+           end-if
+           if sqlcode = 100 go consultando-fim.
+           display erase at 1501
+           display "Codigo.....: " at 1501 sqlcodigo-clientes
+           display "Nome.......: " at 1601 sqlnome-clientes
+           display "Cidade.....: " at 1701 sqlcidade-clientes
+           display "Estado.....: " at 1801 sqlestado-clientes
+           display "Patrimonio.: " at 1901 sqlpatrimonio-clientes
+           display "Enter para o proximo." at 2301
+           accept espera at 2322
+           go consultando-fetch.
+       consultando-fim.
+           EXEC SQL
+                CLOSE CURSORDYN
+           END-EXEC
+           go opcoes.
 
-       desconectando.
+       commitando.
            EXEC SQL
                 COMMIT
            END-EXEC
@@ -113,8 +288,10 @@
                 accept espera at 2301
                 exit program
                 stop run
-           end-if
+           end-if.
 
+       finalizando.
+           perform commitando
            EXEC SQL
                 DISCONNECT all
            END-EXEC
