@@ -59,6 +59,14 @@
        01 string-length            pic x(0010).
 
        01 resposta                 pic x.
+
+       01 ws-data-hoje              pic 9(08).
+       01 ws-nome-backup-dir        pic x(30).
+       01 ws-nome-backup            pic x(100).
+       01 ws-nome-backup-clientes   pic x(100).
+       01 ws-nome-backup-vendedores pic x(100).
+       01 ws-nome-backup-usuarios   pic x(100).
+       01 ws-backup-falhas          pic 9(02) value zeros.
        Procedure Division.
        Exemplos.
            display erase at 0101
@@ -105,8 +113,14 @@
                                                  cbl-deny-mode
                                                  cbl-device
                                                  file-handle
+                                       returning status-code
            display "Arquivo Criado.........: " at 1101 descricao
            display "Status.................: " at 1201 file-handle
+           if status-code not = zero
+              display "Erro Criando Arquivo...: " at 1301 status-code
+           end-if
+
+           perform backup-diario
 
            move "ARQUIVO.TXT" to descricao
            call "CBL_CHECK_FILE_EXIST" using     descricao
@@ -136,6 +150,9 @@
                                   returning      status-code
            display "Arquivo Copiado Para...: " at 1801 descricao2
            display "Status.................: " at 1901 status-code
+           if status-code not = zero
+              display "Erro Copiando Arquivo..: " at 2001 status-code
+           end-if
            accept resposta at 2301
 
            display erase at 0101
@@ -181,4 +198,99 @@
            accept resposta at 2301
           stop run
            .
+       backup-diario.
+           display erase at 0101
+           move function current-date(1:8) to ws-data-hoje
+           move zeros to ws-backup-falhas
+
+           initialize ws-nome-backup-dir
+           string "BACKUP_"         delimited by size
+                  ws-data-hoje      delimited by size
+                  into              ws-nome-backup-dir
+           call "CBL_CREATE_DIR" using          ws-nome-backup-dir
+                                  returning      status-code
+           display "Diretorio de Backup....: " at 0101
+                                    ws-nome-backup-dir
+           display "Status.................: " at 0201 status-code
+
+           initialize ws-nome-backup
+           string ws-nome-backup-dir delimited by spaces
+                  "\ARQUIVO_"        delimited by size
+                  ws-data-hoje       delimited by size
+                  ".BAK"             delimited by size
+                  into               ws-nome-backup
+           call "CBL_COPY_FILE"   using          "ARQUIVO.TXT"
+                                                 ws-nome-backup
+                                  returning      status-code
+           display "Backup Diario..........: " at 0301 ws-nome-backup
+           display "Status.................: " at 0401 status-code
+           if status-code not = zero
+              display "Erro no Backup Diario..: " at 0501 status-code
+              add 1 to ws-backup-falhas
+           end-if
+
+      *Backup diario do arquivo nativo de clientes (CLIENTES.ARQ)
+           initialize ws-nome-backup-clientes
+           string ws-nome-backup-dir delimited by spaces
+                  "\CLIENTES_"       delimited by size
+                  ws-data-hoje       delimited by size
+                  ".BAK"             delimited by size
+                  into               ws-nome-backup-clientes
+           call "CBL_COPY_FILE"   using
+                            "C:\CursoCobol\BaseNativaCobol\CLIENTES.ARQ"
+                                                 ws-nome-backup-clientes
+                                  returning      status-code
+           display "Backup Clientes........: " at 0601
+                                    ws-nome-backup-clientes
+           display "Status.................: " at 0701 status-code
+           if status-code not = zero
+              display "Erro no Backup Clientes: " at 0801 status-code
+              add 1 to ws-backup-falhas
+           end-if
+
+      *Backup diario do arquivo nativo de vendedores (Vendedores.Arq)
+           initialize ws-nome-backup-vendedores
+           string ws-nome-backup-dir delimited by spaces
+                  "\VENDEDORES_"     delimited by size
+                  ws-data-hoje       delimited by size
+                  ".BAK"             delimited by size
+                  into               ws-nome-backup-vendedores
+           call "CBL_COPY_FILE"   using
+                                      "Vendedores.Arq"
+                                      ws-nome-backup-vendedores
+                                  returning      status-code
+           display "Backup Vendedores......: " at 0901
+                                    ws-nome-backup-vendedores
+           display "Status.................: " at 1001 status-code
+           if status-code not = zero
+              display "Erro no Backup Vendedor: " at 1101 status-code
+              add 1 to ws-backup-falhas
+           end-if
+
+      *Backup diario do arquivo nativo de usuarios (Usuarios.Arq)
+           initialize ws-nome-backup-usuarios
+           string ws-nome-backup-dir delimited by spaces
+                  "\USUARIOS_"       delimited by size
+                  ws-data-hoje       delimited by size
+                  ".BAK"             delimited by size
+                  into               ws-nome-backup-usuarios
+           call "CBL_COPY_FILE"   using          "Usuarios.Arq"
+                                                 ws-nome-backup-usuarios
+                                  returning      status-code
+           display "Backup Usuarios........: " at 1201
+                                    ws-nome-backup-usuarios
+           display "Status.................: " at 1301 status-code
+           if status-code not = zero
+              display "Erro no Backup Usuario.: " at 1401 status-code
+              add 1 to ws-backup-falhas
+           end-if
+
+           if ws-backup-falhas not = zero
+              display "ATENCAO: " at 1601 ws-backup-falhas
+              display " backup(s) falharam. Verifique os status acima."
+                                                               at 1701
+           else
+              display "Backup Diario Completo Com Sucesso...." at 1601
+           end-if
+           .
        End Program BibliotecasRotinas.
\ No newline at end of file
