@@ -13,10 +13,16 @@
               assign to "C:\CursoCobol\MergeArquivos\arquivo2.txt"
               file status is estado-arquivo2
               organization is line sequential.
+       select arquivo3
+              assign to "C:\CursoCobol\MergeArquivos\arquivo3.txt"
+              file status is estado-arquivo3
+              organization is line sequential.
        select organizado assign to "arquivoorganizado.txt"
               file status is estado-organizado
               organization is line sequential.
-       select temporario assign to "temporario.tmp".
+       select conflitos assign to "conflitos.txt"
+              file status is estado-conflitos
+              organization is line sequential.
        data division.
        fd arquivo1
            label record is standard.
@@ -30,22 +36,47 @@
            02 chave-arquivo2.
               03 codigo-arquivo2   pic 9(04).
            02 nome-arquivo2        pic x(40).
+       fd arquivo3
+           label record is standard.
+       01 registro-arquivo3.
+           02 chave-arquivo3.
+              03 codigo-arquivo3   pic 9(04).
+           02 nome-arquivo3        pic x(40).
        fd organizado
            label record is standard.
        01 registro-organizado.
            02 chave-organizado.
               03 codigo-organizado pic 9(04).
            02 nome-organizado      pic x(40).
-       sd temporario.
-       01 registro-temporario.
-           02 chave-temporario.
-             03 codigo-temporario  pic 9(04).
-           02 nome-temporario      pic x(40).
+           02 origem-organizado    pic x(01).
+       fd conflitos
+           label record is standard.
+       01 registro-conflitos.
+           02 codigo-conflitos          pic 9(04).
+           02 nome-vencedor-conflitos   pic x(40).
+           02 origem-vencedor-conflitos pic x(01).
+           02 nome-perdedor-conflitos   pic x(40).
+           02 origem-perdedor-conflitos pic x(01).
        working-storage section.
        01 linha                    pic 99.
        01 estado-organizado        pic xx.
        01 estado-arquivo1          pic xx.
        01 estado-arquivo2          pic xx.
+       01 estado-arquivo3          pic xx.
+       01 estado-conflitos         pic xx.
+       01 ws-eof-arquivo1          pic x(01) value "N".
+       01 ws-eof-arquivo2          pic x(01) value "N".
+       01 ws-eof-arquivo3          pic x(01) value "N".
+       01 ws-codigo-menor          pic 9(04).
+       01 ws-tem-vencedor          pic x(01) value "N".
+       01 ws-nome-vencedor         pic x(40) value spaces.
+       01 ws-origem-vencedor       pic x(01) value spaces.
+       01 ws-total-registros       pic 9(06) value zeros.
+       01 ws-total-duplicados      pic 9(06) value zeros.
+       01 ws-total-conflitos       pic 9(06) value zeros.
+       01 ws-total-arquivo1        pic 9(06) value zeros.
+       01 ws-total-arquivo2        pic 9(06) value zeros.
+       01 ws-total-arquivo3        pic 9(06) value zeros.
 
        01 resposta                 pic x(01) value spaces.
        01 opcao                    pic 9(02) value zeros.
@@ -67,14 +98,144 @@
               stop run
            end-if
            close arquivo2.
+           open input arquivo3
+           if estado-arquivo3 not = "00"
+              display "Arquivo arquivo3 Com Problema Estado " at 2301
+                           estado-arquivo3
+              accept resposta at 2380
+              stop run
+           end-if
+           close arquivo3.
        gerando-merge.
-           MERGE Temporario
-                 ON ASCENDING KEY codigo-temporario, nome-temporario
-                 USING arquivo1, arquivo2
-                 GIVING organizado.
+           open input arquivo1
+           open input arquivo2
+           open input arquivo3
+           open output organizado
+           open output conflitos
+           move "N" to ws-eof-arquivo1 ws-eof-arquivo2 ws-eof-arquivo3
+           perform ler-arquivo1
+           perform ler-arquivo2
+           perform ler-arquivo3
+           perform gerando-merge-passo
+              until ws-eof-arquivo1 = "S"
+                and ws-eof-arquivo2 = "S"
+                and ws-eof-arquivo3 = "S"
+           close arquivo1
+           close arquivo2
+           close arquivo3
+           close organizado
+           close conflitos
+           go listar.
+       gerando-merge-passo.
+           move 9999 to ws-codigo-menor
+           if ws-eof-arquivo1 = "N"
+              and codigo-arquivo1 < ws-codigo-menor
+              move codigo-arquivo1 to ws-codigo-menor
+           end-if
+           if ws-eof-arquivo2 = "N"
+              and codigo-arquivo2 < ws-codigo-menor
+              move codigo-arquivo2 to ws-codigo-menor
+           end-if
+           if ws-eof-arquivo3 = "N"
+              and codigo-arquivo3 < ws-codigo-menor
+              move codigo-arquivo3 to ws-codigo-menor
+           end-if
+
+           move "N" to ws-tem-vencedor
+           move spaces to ws-nome-vencedor ws-origem-vencedor
+
+           if ws-eof-arquivo1 = "N"
+              and codigo-arquivo1 = ws-codigo-menor
+              move ws-codigo-menor to codigo-organizado
+              move nome-arquivo1   to nome-organizado
+              move nome-arquivo1   to ws-nome-vencedor
+              move "1"             to origem-organizado
+              move "1"             to ws-origem-vencedor
+              move "S"             to ws-tem-vencedor
+           end-if
+
+           if ws-eof-arquivo2 = "N"
+              and codigo-arquivo2 = ws-codigo-menor
+              if ws-tem-vencedor = "S"
+                 if nome-arquivo2 = ws-nome-vencedor
+                    add 1 to ws-total-duplicados
+                 else
+                    move nome-arquivo2 to nome-perdedor-conflitos
+                    move "2"           to origem-perdedor-conflitos
+                    perform gravar-conflito
+                 end-if
+              else
+                 move ws-codigo-menor to codigo-organizado
+                 move nome-arquivo2   to nome-organizado
+                 move nome-arquivo2   to ws-nome-vencedor
+                 move "2"             to origem-organizado
+                 move "2"             to ws-origem-vencedor
+                 move "S"             to ws-tem-vencedor
+              end-if
+           end-if
+
+           if ws-eof-arquivo3 = "N"
+              and codigo-arquivo3 = ws-codigo-menor
+              if ws-tem-vencedor = "S"
+                 if nome-arquivo3 = ws-nome-vencedor
+                    add 1 to ws-total-duplicados
+                 else
+                    move nome-arquivo3 to nome-perdedor-conflitos
+                    move "3"           to origem-perdedor-conflitos
+                    perform gravar-conflito
+                 end-if
+              else
+                 move ws-codigo-menor to codigo-organizado
+                 move nome-arquivo3   to nome-organizado
+                 move nome-arquivo3   to ws-nome-vencedor
+                 move "3"             to origem-organizado
+                 move "3"             to ws-origem-vencedor
+                 move "S"             to ws-tem-vencedor
+              end-if
+           end-if
+
+           write registro-organizado
+
+           if ws-eof-arquivo1 = "N"
+              and codigo-arquivo1 = ws-codigo-menor
+              add 1 to ws-total-arquivo1
+              perform ler-arquivo1
+           end-if
+           if ws-eof-arquivo2 = "N"
+              and codigo-arquivo2 = ws-codigo-menor
+              add 1 to ws-total-arquivo2
+              perform ler-arquivo2
+           end-if
+           if ws-eof-arquivo3 = "N"
+              and codigo-arquivo3 = ws-codigo-menor
+              add 1 to ws-total-arquivo3
+              perform ler-arquivo3
+           end-if.
+       gravar-conflito.
+           add 1 to ws-total-conflitos
+           move ws-codigo-menor     to codigo-conflitos
+           move ws-nome-vencedor    to nome-vencedor-conflitos
+           move ws-origem-vencedor  to origem-vencedor-conflitos
+           write registro-conflitos.
+       ler-arquivo1.
+           read arquivo1 at end
+              move "S"    to ws-eof-arquivo1
+              move 9999   to codigo-arquivo1
+           end-read.
+       ler-arquivo2.
+           read arquivo2 at end
+              move "S"    to ws-eof-arquivo2
+              move 9999   to codigo-arquivo2
+           end-read.
+       ler-arquivo3.
+           read arquivo3 at end
+              move "S"    to ws-eof-arquivo3
+              move 9999   to codigo-arquivo3
+           end-read.
        listar.
            display erase at 0101
-           display "Codigo      Nome " at 0101.
+           display "Codigo      Nome                       Origem"
+                                                          at 0101.
        listar-start.
            open input organizado
            if estado-organizado not = "00"
@@ -88,8 +249,10 @@
            read organizado at end
                  go listar-fim.
            add 1 to linha
+           add 1 to ws-total-registros
            display codigo-organizado at line linha column 01
            display nome-organizado at line linha column 08
+           display origem-organizado at line linha column 50
 
            if linha = 22
               go listar-para
@@ -103,9 +266,22 @@
            move 1 to linha
            go listar-le.
        listar-fim.
+           display erase at 0101
+           display "Total de Registros....: " at 0601
+                        ws-total-registros
+           display "Total Vindos Arquivo1.: " at 0701
+                        ws-total-arquivo1
+           display "Total Vindos Arquivo2.: " at 0801
+                        ws-total-arquivo2
+           display "Total Vindos Arquivo3.: " at 0901
+                        ws-total-arquivo3
+           display "Total de Duplicados...: " at 1001
+                        ws-total-duplicados
+           display "Total de Conflitos....: " at 1101
+                        ws-total-conflitos
            display "Enter Finaliza." at 2301
            accept resposta at 2370
            close organizado
            exit program
            stop run.
-       end program MergeArquivos.
\ No newline at end of file
+       end program MergeArquivos.
