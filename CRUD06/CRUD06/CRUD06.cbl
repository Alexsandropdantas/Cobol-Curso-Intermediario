@@ -10,6 +10,15 @@
            select clientes assign to disk organization is indexed
              access mode is dynamic file status fs-estado
              record key is codigo-clientes.
+           select relatorio-sync assign to ws-relatorio-nome
+             organization is line sequential
+             file status is fs-relatorio.
+           select checkpoint-sync assign to ws-checkpoint-arquivo
+             organization is line sequential
+             file status is fs-checkpoint.
+           select batch-log assign to ws-batch-log-nome
+             organization is line sequential
+             file status is fs-batch-log.
        data division.
        fd clientes
            label record is standard
@@ -26,16 +35,57 @@
          02 patrimonio-clientes     pic 9(09)v99.
          02 datacadastro-clientes   pic 9(08).
          02 situacao-clientes       pic x(10).
+       fd relatorio-sync
+           label record is standard.
+       01 reg-relatorio              pic x(200).
+       fd checkpoint-sync
+           label record is standard.
+       01 reg-checkpoint             pic x(10).
+       fd batch-log
+           label record is standard.
+       01 reg-batch-log              pic x(200).
        working-storage section.
        77 fs-estado                 pic x(02).
+       77 fs-relatorio               pic x(02).
+       77 fs-checkpoint              pic x(02).
+       77 fs-batch-log               pic x(02).
        01 registro                  pic 9(10).
 
+       01 ws-checkpoint-arquivo      pic x(60)
+              value "CHECKPOINT_SYNC.TXT".
+       01 ws-checkpoint-codigo       pic x(10).
+       01 ws-tem-checkpoint          pic x(01).
+
+       01 ws-relatorio-nome          pic x(60).
+       01 ws-current-date            pic x(21).
+       01 ws-batch-log-nome          pic x(60).
+       01 ws-batch-log-linha         pic x(200).
+       01 ws-sqlcode-disp            pic s9(9).
+       01 ws-campo-nome              pic x(15).
+       01 ws-valor-antigo            pic x(50).
+       01 ws-valor-novo              pic x(50).
+       01 ws-houve-diferenca         pic x(01).
+       01 linha-relatorio            pic x(200).
+       01 ws-pagina-linha            pic 9(02) value zeros.
+       01 ws-pagina-tamanho          pic 9(02) value 15.
+       01 ws-pagina-opcao            pic x(01) value spaces.
+       01 ws-pagina-atual-cli        pic x(10) value spaces.
+       01 ws-pagina-anterior-cli     pic x(10) value spaces.
+       01 ws-pagina-atual-ctry       pic x(30) value spaces.
+       01 ws-pagina-anterior-ctry    pic x(30) value spaces.
+       01 ws-modo-batch              pic x(01) value "N".
+       01 ws-rollup-linha            pic 9(02) value zeros.
+       01 ws-total-divergencias      pic 9(05) value zeros.
+       01 ws-total-somente-cobol     pic 9(05) value zeros.
+       01 ws-total-somente-db        pic 9(05) value zeros.
+
        01 data-clientes             pic 9(08).
        01 filler redefines data-clientes.
           03 dia-clientes           pic 9(02).
           03 mes-clientes           pic 9(02).
           03 ano-clientes           pic 9(04).
        01 valor                     pic zzz.zzz.zz9,99.
+       01 ws-patrimonio-entrada     pic s9(09)v99 sign leading separate.
 
       * Aqui vamos descrever definições de SQLCODE
       *      padrão para conexões com bancos de dados para Microfocus
@@ -54,6 +104,10 @@
           03 mes-teste pic 9(02).
           03 dia-teste pic 9(02).
 
+       01 ws-data-util-entrada      pic 9(08).
+       01 ws-data-util-dias         pic s9(03) value 5.
+       01 ws-data-util-saida        pic 9(08).
+
        EXEC SQL BEGIN DECLARE SECTION END-EXEC.
        01 sqlregistro-clientes.
          02 sqlcodigo-clientes         pic x(10).
@@ -73,6 +127,8 @@
             03 sqldia                  pic 9(02).
          02 sqlsituacao-clientes       pic x(10).
 
+       01 ws-pagina-chave-clientes    pic x(10).
+
        01 sqlcountry.
          02 codex                      pic x(30).
          02 namex                      pic x(30).
@@ -83,6 +139,13 @@
          02 population                 pic x(30).
          02 lifeexpectancy             pic x(30).
 
+       01 ws-pagina-chave-country      pic x(30).
+
+       01 ws-rollup-estado             pic x(02).
+       01 ws-rollup-total-patrimonio   pic 9(11)v99.
+       01 ws-rollup-media-patrimonio   pic 9(11)v99.
+       01 ws-rollup-qtd-clientes       pic 9(07).
+
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        procedure division.
@@ -98,7 +161,18 @@
                 accept espera at 2301
                 exit program
                 stop run
-           end-if.
+           end-if
+           move spaces to ws-modo-batch
+           accept ws-modo-batch from environment "CRUD06_BATCH"
+           if ws-modo-batch = "S" or ws-modo-batch = "s"
+              move "S" to ws-modo-batch
+              go batch-entrada
+           end-if
+           move "N" to ws-modo-batch.
+       batch-entrada.
+           go cobol-to-db.
+       batch-entrada-parte2.
+           go db-to-cobol.
        menugeral.
            initialize espera opcao
            display erase at 0101
@@ -118,9 +192,14 @@
            display "21-Verificar e Incluir" at 1501
            display "       DB    -> COBOL" at 1601
 
-           display "00-Sair" at 1801
-           display "Opcao:" at 1901
-           accept opcao at 1907
+           display "22-Exportar CLIENTES para CSV" at 1701
+           display "23-Relatorio de Patrimonio por Estado" at 1801
+           display "24-Relatorio Combinado de Divergencias" at 1901
+           display "       (COBOL x DB)" at 2001
+
+           display "00-Sair" at 2101
+           display "Opcao:" at 2201
+           accept opcao at 2207
            if opcao = 01 go insert-db.
            if opcao = 02 go select-clientes.
            if opcao = 03 go select-country.
@@ -133,6 +212,9 @@
 
            if opcao = 20 go cobol-to-db.
            if opcao = 21 go db-to-cobol.
+           if opcao = 22 go exportar-csv-clientes.
+           if opcao = 23 go patrimonio-por-estado.
+           if opcao = 24 go relatorio-combinado.
 
            if opcao = 00 go desconectando.
            go menugeral.
@@ -283,35 +365,101 @@
            accept sqlpais-clientes at 0629 with update
            accept sqlcidade-clientes at 0729 with update
            accept sqlestado-clientes at 0829 with update
-           accept valor at 0929 with update
-           move valor to sqlpatrimonio-clientes
+           accept ws-patrimonio-entrada at 0929 with update
+           if ws-patrimonio-entrada < 0
+              display "Erro: Patrimonio nao pode ser negativo" at 1510
+              accept espera at 2301
+              go accept-todos
+           end-if
+           move ws-patrimonio-entrada to sqlpatrimonio-clientes
+           if sqlpatrimonio-clientes = zeros
+              display "Erro: Patrimonio deve ser maior que zero" at 1510
+              accept espera at 2301
+              go accept-todos
+           end-if
+           move function upper-case(sqlnome-clientes)
+                                    to sqlnome-clientes
+           move function upper-case(sqlcidade-clientes)
+                                    to sqlcidade-clientes
            accept data-clientes at 1029 with update
-           string ano-clientes delimited size
-                           "/" delimited size
-                  mes-clientes delimited size
-                           "/" delimited size
-                  dia-clientes delimited size
-                          into sqldatacadastro-clientes
+           if data-clientes = zeros
+              move function current-date(1:8) to ws-data-util-entrada
+              call "CalculaDiaUtil" using ws-data-util-entrada
+                                           ws-data-util-dias
+                                           ws-data-util-saida
+              move ws-data-util-saida(1:4) to ano-teste
+              move ws-data-util-saida(5:2) to mes-teste
+              move ws-data-util-saida(7:2) to dia-teste
+              string ano-teste delimited size
+                            "/" delimited size
+                     mes-teste delimited size
+                            "/" delimited size
+                     dia-teste delimited size
+                             into sqldatacadastro-clientes
+           else
+              if mes-clientes < 1 or mes-clientes > 12
+                 display "Erro: Mes invalido (01-12)" at 1510
+                 accept espera at 2301
+                 go accept-todos
+              end-if
+              if dia-clientes < 1 or dia-clientes > 31
+                 display "Erro: Dia invalido (01-31)" at 1510
+                 accept espera at 2301
+                 go accept-todos
+              end-if
+              if ano-clientes < 1900 or ano-clientes > 2099
+                 display "Erro: Ano invalido (1900-2099)" at 1510
+                 accept espera at 2301
+                 go accept-todos
+              end-if
+              string ano-clientes delimited size
+                              "/" delimited size
+                     mes-clientes delimited size
+                              "/" delimited size
+                     dia-clientes delimited size
+                             into sqldatacadastro-clientes
+           end-if
            accept sqlsituacao-clientes at 1129 with update
 
+           move sqlano to ws-data-util-entrada(1:4)
+           move sqlmes to ws-data-util-entrada(5:2)
+           move sqldia to ws-data-util-entrada(7:2)
+           call "CalculaDiaUtil" using ws-data-util-entrada
+                                        ws-data-util-dias
+                                        ws-data-util-saida
+           display "Prazo (5 dias uteis)......: " at 1201
+                                    ws-data-util-saida
+
            perform inserindo
            if sqlcode not = 0
-                display "Erro: Nao conseguiu insert " at 1510
-                display sqlcode at 1610
-                display sqlerrmc at 1710
-                accept espera at 2301
-                go insert-accept-db
+      *           SQLCODE = -1062 chave duplicada (codigo ou nome)
+              if sqlcode = -1062
+                 display "Erro: Ja existe um Cliente com este" at 1510
+                         " Codigo ou Nome" at 1610
+                 accept espera at 2301
+                 go insert-accept-db
+              else
+                 display "Erro: Nao conseguiu insert " at 1510
+                 display sqlcode at 1610
+                 display sqlerrmc at 1710
+                 accept espera at 2301
+                 go insert-accept-db
+              end-if
            end-if
            perform comitando
            go menugeral.
        select-clientes.
            initialize espera registro
+           move low-values to ws-pagina-chave-clientes
+           move spaces to ws-pagina-atual-cli ws-pagina-anterior-cli
            display erase at 0101
            display "Select da tabela CLIENTES" at 0101.
        declarando-clientes.
            EXEC SQL
                 DECLARE CURSORCLIENTES CURSOR FOR
                    SELECT * FROM CLIENTES
+                    WHERE CODIGO >= :ws-pagina-chave-clientes
+                    ORDER BY CODIGO
            END-EXEC
            if sqlcode not = 0
                 display "Erro: Nao conseguiu DECLARE " at 1510
@@ -334,6 +482,7 @@
                 stop run
            end-if.
        lendocursor-clientes.
+           move zeros to ws-pagina-linha
            perform until sqlcode not = zeros
               EXEC SQL
                     FETCH CURSORCLIENTES INTO
@@ -359,6 +508,11 @@
 
                if sqlcode not = 100
                 add 1 to registro
+                add 1 to ws-pagina-linha
+
+                if ws-pagina-linha = 1
+                   move sqlcodigo-clientes to ws-pagina-atual-cli
+                end-if
 
                 display "Dados do Registro: " at 0801 registro
                 display "Codigo Cliente............: " at 0901
@@ -382,7 +536,24 @@
                 display "Situacao Cliente..........: " at 1801
                                 sqlsituacao-clientes
 
-                accept espera at 2301
+                if ws-pagina-linha >= ws-pagina-tamanho
+                   display "Pagina: Enter=Continuar V=Voltar S=Sair"
+                           at 2201
+                   accept ws-pagina-opcao at 2241
+                   if ws-pagina-opcao = "S" or ws-pagina-opcao = "s"
+                      move 9999 to sqlcode
+                   else
+                      if ws-pagina-opcao = "V" or ws-pagina-opcao = "v"
+                         perform voltar-pagina-clientes
+                      else
+                         move ws-pagina-atual-cli
+                              to ws-pagina-anterior-cli
+                      end-if
+                      move zeros to ws-pagina-linha
+                   end-if
+                else
+                   accept espera at 2301
+                end-if
                end-if
 
            end-perform.
@@ -391,8 +562,185 @@
                 CLOSE CURSORCLIENTES
            END-EXEC
            go menugeral.
+       voltar-pagina-clientes.
+           EXEC SQL
+                CLOSE CURSORCLIENTES
+           END-EXEC
+           move ws-pagina-anterior-cli to ws-pagina-chave-clientes
+           move spaces to ws-pagina-anterior-cli
+           EXEC SQL
+                OPEN CURSORCLIENTES
+           END-EXEC
+           if sqlcode not = 0
+                display "Erro: Nao conseguiu reabrir " at 1510
+                display sqlcode at 1610
+                display sqlerrmc at 1710
+                accept espera at 2301
+                move 9999 to sqlcode
+           end-if.
+       exportar-csv-clientes.
+           initialize espera registro
+           display erase at 0101
+           display "Exportando CLIENTES para CSV" at 0101
+
+           move function current-date to ws-current-date
+           string "CLIENTES_EXPORT_" delimited by size
+                  ws-current-date(1:8) delimited by size
+                  ".CSV" delimited by size
+                  into ws-relatorio-nome
+           open output relatorio-sync
+           move "Codigo,Nome,Endereco,Bairro,Pais,Cidade,Estado,"
+                to linha-relatorio
+           string linha-relatorio delimited by size
+                  "Patrimonio,DataCadastro,Situacao" delimited by size
+                  into linha-relatorio
+           write reg-relatorio from linha-relatorio
+
+           EXEC SQL
+                DECLARE CURSORCLIENTESCSV CURSOR FOR
+                   SELECT * FROM CLIENTES
+           END-EXEC
+           if sqlcode not = 0
+                display "Erro: Nao conseguiu DECLARE " at 1510
+                display sqlcode at 1610
+                display sqlerrmc at 1710
+                accept espera at 2301
+                exit program
+                stop run
+           end-if
+           EXEC SQL
+                OPEN CURSORCLIENTESCSV
+           END-EXEC
+           if sqlcode not = 0
+                display "Erro: Nao conseguiu OPEN " at 1510
+                display sqlcode at 1610
+                display sqlerrmc at 1710
+                accept espera at 2301
+                exit program
+                stop run
+           end-if.
+       exportar-csv-clientes-le.
+           EXEC SQL
+                 FETCH CURSORCLIENTESCSV INTO
+                        (:sqlcodigo-clientes,
+                         :sqlnome-clientes,
+                         :sqlendereco-clientes,
+                         :sqlbairro-clientes,
+                         :sqlpais-clientes,
+                         :sqlcidade-clientes,
+                         :sqlestado-clientes,
+                         :sqlpatrimonio-clientes,
+                         :sqldatacadastro-clientes,
+                         :sqlsituacao-clientes)
+           END-EXEC
+           if sqlcode = 100
+              go exportar-csv-clientes-fim
+           end-if
+           add 1 to registro
+           string sqlcodigo-clientes       delimited by size
+                  ","                      delimited by size
+                  sqlnome-clientes         delimited by size
+                  ","                      delimited by size
+                  sqlendereco-clientes     delimited by size
+                  ","                      delimited by size
+                  sqlbairro-clientes       delimited by size
+                  ","                      delimited by size
+                  sqlpais-clientes         delimited by size
+                  ","                      delimited by size
+                  sqlcidade-clientes       delimited by size
+                  ","                      delimited by size
+                  sqlestado-clientes       delimited by size
+                  ","                      delimited by size
+                  sqlpatrimonio-clientes   delimited by size
+                  ","                      delimited by size
+                  sqldatacadastro-clientes delimited by size
+                  ","                      delimited by size
+                  sqlsituacao-clientes     delimited by size
+                  into linha-relatorio
+           write reg-relatorio from linha-relatorio
+           go exportar-csv-clientes-le.
+       exportar-csv-clientes-fim.
+           EXEC SQL
+                CLOSE CURSORCLIENTESCSV
+           END-EXEC
+           close relatorio-sync
+           display "Exportado: " at 0301 ws-relatorio-nome
+           display "Total de Registros: " at 0401 registro
+           display "Enter para continuar." at 2301
+           accept espera at 2325
+           go menugeral.
+       patrimonio-por-estado.
+           initialize espera registro
+           display erase at 0101
+           display "Relatorio de Patrimonio por Estado" at 0101
+           display "Estado Qtd Cli Total Patrim. Media Patrim." at 0201
+           move 04 to ws-rollup-linha.
+       declarando-rollup-estado.
+           EXEC SQL
+                DECLARE CURSORROLLUPESTADO CURSOR FOR
+                   SELECT ESTADO, COUNT(*), SUM(PATRIMONIO),
+                          AVG(PATRIMONIO)
+                     FROM CLIENTES
+                    GROUP BY ESTADO
+                    ORDER BY ESTADO
+           END-EXEC
+           EXEC SQL
+                OPEN CURSORROLLUPESTADO
+           END-EXEC
+           if sqlcode not = 0
+                display "Erro: Nao conseguiu OPEN " at 1510
+                display sqlcode at 1610
+                display sqlerrmc at 1710
+                accept espera at 2301
+                go menugeral
+           end-if.
+       patrimonio-por-estado-le.
+           EXEC SQL
+                FETCH CURSORROLLUPESTADO INTO
+                       :ws-rollup-estado,
+                       :ws-rollup-qtd-clientes,
+                       :ws-rollup-total-patrimonio,
+                       :ws-rollup-media-patrimonio
+           END-EXEC
+           if sqlcode = 100
+              go patrimonio-por-estado-fim
+           end-if
+           if sqlcode not = 0
+                display "Erro: Nao conseguiu Fetch " at 1510
+                display sqlcode at 1610
+                display sqlerrmc at 1710
+                accept espera at 2301
+                go patrimonio-por-estado-fim
+           end-if
+           add 1 to registro
+           display ws-rollup-estado
+                      at line ws-rollup-linha column 01
+           display ws-rollup-qtd-clientes
+                      at line ws-rollup-linha column 09
+           display ws-rollup-total-patrimonio
+                      at line ws-rollup-linha column 17
+           display ws-rollup-media-patrimonio
+                      at line ws-rollup-linha column 32
+           add 1 to ws-rollup-linha
+           if ws-rollup-linha >= 22
+              display "Enter para proxima tela." at 2301
+              accept espera at 2325
+              display erase at 0101
+              move 04 to ws-rollup-linha
+           end-if
+           go patrimonio-por-estado-le.
+       patrimonio-por-estado-fim.
+           EXEC SQL
+                CLOSE CURSORROLLUPESTADO
+           END-EXEC
+           display "Total de Estados: " at 2301 registro
+           display "Enter para continuar." at 2340
+           accept espera at 2360
+           go menugeral.
        select-country.
            initialize espera registro
+           move low-values to ws-pagina-chave-country
+           move spaces to ws-pagina-atual-ctry ws-pagina-anterior-ctry
            display erase at 0101
            display "Select da tabela COUNTRY" at 0101.
        declarando-country.
@@ -401,6 +749,8 @@
                    SELECT code,name,continent,region,surfacearea,
                           indepyear,population,lifeexpectancy
                    FROM COUNTRY
+                   WHERE code >= :ws-pagina-chave-country
+                   ORDER BY code
            END-EXEC
            if sqlcode not = 0
                 display "Erro: Nao conseguiu DECLARE " at 1510
@@ -415,6 +765,7 @@
                 OPEN CURSORCOUNTRY
            END-EXEC.
        lendocursor-country.
+           move zeros to ws-pagina-linha
            perform until sqlcode not = zeros and sqlcode not = 1
                EXEC SQL
                     FETCH CURSORCOUNTRY INTO
@@ -429,6 +780,11 @@
                END-EXEC
 
                add 1 to registro
+               add 1 to ws-pagina-linha
+
+               if ws-pagina-linha = 1
+                  move codex to ws-pagina-atual-ctry
+               end-if
 
                display "Dados do Registro: " at 0801 registro
                display "Codex.....................: " at 0901
@@ -448,9 +804,23 @@
                display "Lifeexpectancy............: " at 1601
                                lifeexpectancy
 
-               accept espera at 2301
-               if registro = 10
-                  move 9999 to sqlcode
+               if ws-pagina-linha >= ws-pagina-tamanho
+                  display "Pagina: Enter=Continuar V=Voltar S=Sair"
+                          at 2201
+                  accept ws-pagina-opcao at 2241
+                  if ws-pagina-opcao = "S" or ws-pagina-opcao = "s"
+                     move 9999 to sqlcode
+                  else
+                     if ws-pagina-opcao = "V" or ws-pagina-opcao = "v"
+                        perform voltar-pagina-country
+                     else
+                        move ws-pagina-atual-ctry
+                             to ws-pagina-anterior-ctry
+                     end-if
+                     move zeros to ws-pagina-linha
+                  end-if
+               else
+                  accept espera at 2301
                end-if
 
            end-perform.
@@ -459,6 +829,15 @@
                 CLOSE CURSORCOUNTRY
            END-EXEC
            go menugeral.
+       voltar-pagina-country.
+           EXEC SQL
+                CLOSE CURSORCOUNTRY
+           END-EXEC
+           move ws-pagina-anterior-ctry to ws-pagina-chave-country
+           move spaces to ws-pagina-anterior-ctry
+           EXEC SQL
+                OPEN CURSORCOUNTRY
+           END-EXEC.
        update-db.
            initialize espera
            display erase at 0101
@@ -510,11 +889,17 @@
        delete-db.
            initialize espera
            display erase at 0101
-           display "Delete do DB" at 0101.
+           display "Delete do DB" at 0101
+           display "Codigo Cliente a excluir..: " at 0201
+           move spaces to sqlcodigo-clientes
+           accept sqlcodigo-clientes at 0229 with update
+           if sqlcodigo-clientes = spaces
+                 go menugeral
+           end-if.
        deletando.
            EXEC SQL
                 DELETE FROM CLIENTES
-                 WHERE CODIGO = '3'
+                 WHERE CODIGO = :sqlcodigo-clientes
            END-EXEC
            display "Linhas Afetadas: " at 1040 sqlerrd(3)
            if sqlcode not = 0
@@ -604,7 +989,12 @@
            accept sqlestado-clientes at 0829 with update
            accept sqlpatrimonio-clientes at 0929 with update
            accept sqldatacadastro-clientes at 1029 with update
-           accept sqlsituacao-clientes at 1129 with update.
+           accept sqlsituacao-clientes at 1129 with update
+
+           move function upper-case(sqlnome-clientes)
+                                    to sqlnome-clientes
+           move function upper-case(sqlcidade-clientes)
+                                    to sqlcidade-clientes.
        fechacursordados.
            EXEC SQL
                 CLOSE CURSORDADOS
@@ -758,20 +1148,67 @@
            initialize espera
            display erase at 0101
            display "Verificar e Atualizar Dados" at 0101
+           move spaces to ws-modo-batch
+           accept ws-modo-batch from environment "CRUD06_BATCH"
+           if ws-modo-batch = "S" or ws-modo-batch = "s"
+              move "S" to ws-modo-batch
+           else
+              display "Modo Batch (sem pausas em erro)? S/N" at 0201
+              accept ws-modo-batch at 0241
+              if ws-modo-batch not = "S" and ws-modo-batch not = "s"
+                 move "N" to ws-modo-batch
+              end-if
+           end-if
 
            initialize registro
            initialize registro-clientes
+
+           move function current-date to ws-current-date
+           string "RELATORIO_SYNC_" delimited by size
+                  ws-current-date(1:8) delimited by size
+                  ".TXT" delimited by size
+                  into ws-relatorio-nome
+           open output relatorio-sync
+           move "Relatorio de Reconciliacao COBOL -> DB" to linha-relatorio
+           write reg-relatorio from linha-relatorio
+           move "Codigo | Campo | Valor Antigo(COBOL) -> Valor Novo(DB)"
+                to linha-relatorio
+           write reg-relatorio from linha-relatorio
+
+           move spaces to ws-checkpoint-codigo
+           move "N" to ws-tem-checkpoint
+           open input checkpoint-sync
+           if fs-checkpoint = "00"
+              read checkpoint-sync into ws-checkpoint-codigo
+                  at end move spaces to ws-checkpoint-codigo
+              end-read
+              close checkpoint-sync
+              if ws-checkpoint-codigo not = spaces
+                 move "S" to ws-tem-checkpoint
+              end-if
+           end-if
+
            open input clientes
            if fs-estado not = "00"
                    display "Erro ao abrir :" at 2101 fs-estado
                    close clientes
-                   accept espera at 2201
+                   perform pausa-erro-abertura
                    exit program
                    stop run
            end-if
-           start clientes key is >= codigo-clientes invalid key
-                   go cobol-to-db-fechando
-           end-start.
+
+           if ws-tem-checkpoint = "S"
+              move ws-checkpoint-codigo to codigo-clientes
+              display "Retomando a partir do codigo: " at 0601
+                      ws-checkpoint-codigo
+              start clientes key is > codigo-clientes invalid key
+                      go cobol-to-db-fechando
+              end-start
+           else
+              start clientes key is >= codigo-clientes invalid key
+                      go cobol-to-db-fechando
+              end-start
+           end-if.
        cobol-to-db-lendo.
            read clientes next at end
                    go cobol-to-db-fechando
@@ -793,7 +1230,7 @@
                 display "Erro: Nao conseguiu DECLARE " at 1510
                 display sqlcode at 1610
                 display sqlerrmc at 1710
-                accept espera at 2301
+                perform pausa-erro
                 go cobol-to-db-inserindo
            end-if
 
@@ -804,7 +1241,7 @@
                 display "Erro: Nao conseguiu OPEN " at 1510
                 display sqlcode at 1610
                 display sqlerrmc at 1710
-                accept espera at 2301
+                perform pausa-erro
                 go cobol-to-db-inserindo
            end-if
 
@@ -829,34 +1266,144 @@
                   display "Erro: Nao conseguiu Fetch " at 1510
                   display sqlcode at 1610
                   display sqlerrmc at 1710
-                  accept espera at 2301
+                  perform pausa-erro
                   perform fechacursordados2
                   go cobol-to-db-inserindo
-           end-if.
+           end-if
+
+           perform fechacursordados2
+           go cobol-to-db-testando.
        fechacursordados2.
            EXEC SQL
                 CLOSE CURSORDADOS2
            END-EXEC.
+       pausa-erro.
+           if ws-modo-batch = "S"
+              perform escrever-erro-batch
+           else
+              accept espera at 2301
+           end-if.
+       pausa-erro-abertura.
+           if ws-modo-batch = "S"
+              perform escrever-erro-batch
+           else
+              accept espera at 2201
+           end-if.
+       escrever-erro-batch.
+           move function current-date to ws-current-date
+           initialize ws-batch-log-nome
+           string "BATCH_ERROS_" delimited by size
+                  ws-current-date(1:8) delimited by size
+                  ".LOG" delimited by size
+                  into ws-batch-log-nome
+           move sqlcode to ws-sqlcode-disp
+           initialize ws-batch-log-linha
+           string codigo-clientes delimited by size
+                  " | SQLCODE=" delimited by size
+                  ws-sqlcode-disp delimited by size
+                  " | " delimited by size
+                  sqlerrmc delimited by size
+                  into ws-batch-log-linha
+           open extend batch-log
+           if fs-batch-log not = "00"
+              open output batch-log
+           end-if
+           write reg-batch-log from ws-batch-log-linha
+           close batch-log.
        cobol-to-db-testando.
+           perform comparar-campos-clientes
+           if ws-houve-diferenca = "S"
+                   go cobol-to-db-update
+           end-if
+           go continuando.
+       comparar-campos-clientes.
            move sqlano to ano-teste
            move sqlmes to mes-teste
            move sqldia to dia-teste
 
-           if nome-clientes not = sqlnome-clientes or
-              endereco-clientes not = sqlendereco-clientes or
-              bairro-clientes not = sqlbairro-clientes or
-              pais-clientes not = sqlpais-clientes or
-              cidade-clientes not = sqlcidade-clientes or
-              estado-clientes not = sqlestado-clientes or
-              patrimonio-clientes not = sqlpatrimonio-clientes or
-              situacao-clientes not = sqlsituacao-clientes or
-              datacadastro-clientes not = data-teste
-                   go cobol-to-db-update
+           move "N" to ws-houve-diferenca
+
+           if nome-clientes not = sqlnome-clientes
+              move "NOME"         to ws-campo-nome
+              move nome-clientes  to ws-valor-antigo
+              move sqlnome-clientes to ws-valor-novo
+              perform write-discrepancia
+           end-if
+           if endereco-clientes not = sqlendereco-clientes
+              move "ENDERECO"         to ws-campo-nome
+              move endereco-clientes  to ws-valor-antigo
+              move sqlendereco-clientes to ws-valor-novo
+              perform write-discrepancia
+           end-if
+           if bairro-clientes not = sqlbairro-clientes
+              move "BAIRRO"          to ws-campo-nome
+              move bairro-clientes   to ws-valor-antigo
+              move sqlbairro-clientes to ws-valor-novo
+              perform write-discrepancia
+           end-if
+           if pais-clientes not = sqlpais-clientes
+              move "PAIS"           to ws-campo-nome
+              move pais-clientes    to ws-valor-antigo
+              move sqlpais-clientes to ws-valor-novo
+              perform write-discrepancia
+           end-if
+           if cidade-clientes not = sqlcidade-clientes
+              move "CIDADE"          to ws-campo-nome
+              move cidade-clientes   to ws-valor-antigo
+              move sqlcidade-clientes to ws-valor-novo
+              perform write-discrepancia
+           end-if
+           if estado-clientes not = sqlestado-clientes
+              move "ESTADO"          to ws-campo-nome
+              move estado-clientes   to ws-valor-antigo
+              move sqlestado-clientes to ws-valor-novo
+              perform write-discrepancia
+           end-if
+           if patrimonio-clientes not = sqlpatrimonio-clientes
+              move "PATRIMONIO"     to ws-campo-nome
+              move patrimonio-clientes to valor
+              move valor             to ws-valor-antigo
+              move sqlpatrimonio-clientes to valor
+              move valor             to ws-valor-novo
+              perform write-discrepancia
+           end-if
+           if situacao-clientes not = sqlsituacao-clientes
+              move "SITUACAO"         to ws-campo-nome
+              move situacao-clientes  to ws-valor-antigo
+              move sqlsituacao-clientes to ws-valor-novo
+              perform write-discrepancia
+           end-if
+           if datacadastro-clientes not = data-teste
+              move "DATACADASTRO"    to ws-campo-nome
+              move datacadastro-clientes to ws-valor-antigo
+              move data-teste        to ws-valor-novo
+              perform write-discrepancia
            end-if.
+       write-discrepancia.
+           move "S" to ws-houve-diferenca
+           string codigo-clientes   delimited by size
+                  " | "             delimited by size
+                  ws-campo-nome     delimited by size
+                  " | De: "         delimited by size
+                  ws-valor-antigo   delimited by size
+                  " Para: "         delimited by size
+                  ws-valor-novo     delimited by size
+                  into linha-relatorio
+           write reg-relatorio from linha-relatorio.
        continuando.
+           perform salvando-checkpoint
            go cobol-to-db-lendo.
+       salvando-checkpoint.
+           move codigo-clientes to ws-checkpoint-codigo
+           open output checkpoint-sync
+           write reg-checkpoint from ws-checkpoint-codigo
+           close checkpoint-sync.
        cobol-to-db-fechando.
            close clientes
+           close relatorio-sync
+           if ws-modo-batch = "S"
+              go batch-entrada-parte2
+           end-if
            go menugeral.
        cobol-to-db-inserindo.
            perform movendo
@@ -865,7 +1412,7 @@
                 display "Erro: Nao conseguiu INSERT registro:" at 1510
                 display sqlcode at 1610
                 display sqlerrmc at 1710
-                accept espera at 2301
+                perform pausa-erro
                 display erase at 1510
                 EXEC SQL
                      ROLLBACK
@@ -875,6 +1422,7 @@
            EXEC SQL
                 COMMIT
            END-EXEC
+           perform salvando-checkpoint
            go cobol-to-db-lendo.
        cobol-to-db-update.
            perform movendo
@@ -897,7 +1445,7 @@
                 display "Erro: Nao conseguiu UPDATE  " at 1510
                 display sqlcode at 1610
                 display sqlerrmc at 1710
-                accept espera at 2301
+                perform pausa-erro
                 EXEC SQL
                      ROLLBACK
                 END-EXEC
@@ -906,18 +1454,30 @@
            EXEC SQL
                 COMMIT
            END-EXEC
+           perform salvando-checkpoint
            go cobol-to-db-lendo.
        db-to-cobol.
            initialize espera registro
            display erase at 0101
-           display "Verificar e Incluir" at 0101.
+           display "Verificar e Incluir" at 0101
+           move spaces to ws-modo-batch
+           accept ws-modo-batch from environment "CRUD06_BATCH"
+           if ws-modo-batch = "S" or ws-modo-batch = "s"
+              move "S" to ws-modo-batch
+           else
+              display "Modo Batch (sem pausas em erro)? S/N" at 0201
+              accept ws-modo-batch at 0241
+              if ws-modo-batch not = "S" and ws-modo-batch not = "s"
+                 move "N" to ws-modo-batch
+              end-if
+           end-if.
        db-to-cobol-declaracao.
            initialize registro registro-clientes
            open i-o clientes
            if fs-estado not = "00"
                    display "Erro ao abrir :" at 2101 fs-estado
                    close clientes
-                   accept espera at 2201
+                   perform pausa-erro-abertura
                    exit program
                    stop run
            end-if
@@ -930,7 +1490,7 @@
                 display "Erro: Nao conseguiu DECLARE " at 1510
                 display sqlcode at 1610
                 display sqlerrmc at 1710
-                accept espera at 2301
+                perform pausa-erro
                 go db-to-cobol-fim
            end-if
 
@@ -941,7 +1501,7 @@
                 display "Erro: Nao conseguiu DECLARE " at 1510
                 display sqlcode at 1610
                 display sqlerrmc at 1710
-                accept espera at 2301
+                perform pausa-erro
                 go db-to-cobol-fim
            end-if
 
@@ -963,7 +1523,7 @@
                   display "Erro: Nao conseguiu Fetch " at 1510
                   display sqlcode at 1610
                   display sqlerrmc at 1710
-                  accept espera at 2301
+                  perform pausa-erro
                   go db-to-cobol-fim
               end-if
 
@@ -983,6 +1543,9 @@
            END-EXEC
 
            close clientes
+           if ws-modo-batch = "S"
+              go desconectando
+           end-if
            go menugeral.
        write-clientes.
            move sqlcodigo-clientes         to codigo-clientes
@@ -1006,4 +1569,200 @@
                accept espera at 2370
            end-write.
 
+       relatorio-combinado.
+           initialize espera registro
+           display erase at 0101
+           display "Relatorio Combinado de Divergencias (COBOL x DB)"
+                                                          at 0101
+           display "Gerando, aguarde..." at 0201
+
+           move zeros to ws-total-divergencias
+                         ws-total-somente-cobol
+                         ws-total-somente-db
+
+           move function current-date to ws-current-date
+           string "RELATORIO_COMBINADO_" delimited by size
+                  ws-current-date(1:8) delimited by size
+                  ".TXT" delimited by size
+                  into ws-relatorio-nome
+           open output relatorio-sync
+           move "Relatorio Combinado de Divergencias - COBOL x DB"
+                to linha-relatorio
+           write reg-relatorio from linha-relatorio
+
+           open input clientes
+           if fs-estado not = "00"
+                   display "Erro ao abrir :" at 2101 fs-estado
+                   close clientes
+                   close relatorio-sync
+                   accept espera at 2301
+                   go menugeral
+           end-if
+
+           move "Parte 1 - Comparando COBOL -> DB" to linha-relatorio
+           write reg-relatorio from linha-relatorio
+
+           start clientes key is >= codigo-clientes invalid key
+                   go relatorio-combinado-parte2
+           end-start.
+       relatorio-combinado-le.
+           read clientes next at end
+                   go relatorio-combinado-parte2
+           end-read
+
+           add 1 to registro
+           display "Comparando Registro: " at 0801 registro
+
+           move codigo-clientes to sqlcodigo-clientes
+
+           EXEC SQL
+                DECLARE CURSORCOMBINADO1 CURSOR FOR
+                   SELECT * FROM CLIENTES WHERE CODIGO =
+                                   :sqlcodigo-clientes
+           END-EXEC
+           if sqlcode not = 0
+                display "Erro: Nao conseguiu DECLARE " at 1510
+                display sqlcode at 1610
+                display sqlerrmc at 1710
+                accept espera at 2301
+                exit program
+                stop run
+           end-if
+           EXEC SQL
+                OPEN CURSORCOMBINADO1
+           END-EXEC
+           if sqlcode not = 0
+                display "Erro: Nao conseguiu OPEN " at 1510
+                display sqlcode at 1610
+                display sqlerrmc at 1710
+                accept espera at 2301
+                exit program
+                stop run
+           end-if
+           EXEC SQL
+                    FETCH CURSORCOMBINADO1 INTO
+                           (:sqlcodigo-clientes,
+                            :sqlnome-clientes,
+                            :sqlendereco-clientes,
+                            :sqlbairro-clientes,
+                            :sqlpais-clientes,
+                            :sqlcidade-clientes,
+                            :sqlestado-clientes,
+                            :sqlpatrimonio-clientes,
+                            :sqldatacadastro-clientes,
+                            :sqlsituacao-clientes)
+           END-EXEC
+           if sqlcode = 100
+                add 1 to ws-total-somente-cobol
+                string codigo-clientes delimited by size
+                       " | SOMENTE NO COBOL (nao existe no DB)"
+                                       delimited by size
+                       into linha-relatorio
+                write reg-relatorio from linha-relatorio
+                EXEC SQL
+                     CLOSE CURSORCOMBINADO1
+                END-EXEC
+                go relatorio-combinado-le
+           end-if
+
+           perform relatorio-combinado-comparando
+
+           EXEC SQL
+                CLOSE CURSORCOMBINADO1
+           END-EXEC
+
+           go relatorio-combinado-le.
+       relatorio-combinado-comparando.
+           perform comparar-campos-clientes
+           if ws-houve-diferenca = "S"
+              add 1 to ws-total-divergencias
+           end-if.
+       relatorio-combinado-parte2.
+           move "Parte 2 - Comparando DB -> COBOL" to linha-relatorio
+           write reg-relatorio from linha-relatorio
+
+           EXEC SQL
+                DECLARE CURSORCOMBINADO2 CURSOR FOR
+                   SELECT * FROM CLIENTES
+           END-EXEC
+           if sqlcode not = 0
+                display "Erro: Nao conseguiu DECLARE " at 1510
+                display sqlcode at 1610
+                display sqlerrmc at 1710
+                accept espera at 2301
+                exit program
+                stop run
+           end-if
+           EXEC SQL
+                OPEN CURSORCOMBINADO2
+           END-EXEC
+           if sqlcode not = 0
+                display "Erro: Nao conseguiu OPEN " at 1510
+                display sqlcode at 1610
+                display sqlerrmc at 1710
+                accept espera at 2301
+                exit program
+                stop run
+           end-if.
+       relatorio-combinado-le2.
+           EXEC SQL
+                 FETCH CURSORCOMBINADO2 INTO
+                        (:sqlcodigo-clientes,
+                         :sqlnome-clientes,
+                         :sqlendereco-clientes,
+                         :sqlbairro-clientes,
+                         :sqlpais-clientes,
+                         :sqlcidade-clientes,
+                         :sqlestado-clientes,
+                         :sqlpatrimonio-clientes,
+                         :sqldatacadastro-clientes,
+                         :sqlsituacao-clientes)
+           END-EXEC
+           if sqlcode = 100
+              go relatorio-combinado-fim
+           end-if
+
+           move sqlcodigo-clientes to codigo-clientes
+           read clientes invalid key
+                add 1 to ws-total-somente-db
+                string sqlcodigo-clientes delimited by size
+                       " | SOMENTE NO DB (nao existe no COBOL)"
+                                       delimited by size
+                       into linha-relatorio
+                write reg-relatorio from linha-relatorio
+           end-read
+
+           go relatorio-combinado-le2.
+       relatorio-combinado-fim.
+           EXEC SQL
+                CLOSE CURSORCOMBINADO2
+           END-EXEC
+           close clientes
+
+           move spaces to linha-relatorio
+           write reg-relatorio from linha-relatorio
+           string "Total de Divergencias de Campos.: " delimited by size
+                  ws-total-divergencias delimited by size
+                  into linha-relatorio
+           write reg-relatorio from linha-relatorio
+           string "Total Somente no COBOL..........: " delimited by size
+                  ws-total-somente-cobol delimited by size
+                  into linha-relatorio
+           write reg-relatorio from linha-relatorio
+           string "Total Somente no DB.............: " delimited by size
+                  ws-total-somente-db delimited by size
+                  into linha-relatorio
+           write reg-relatorio from linha-relatorio
+           close relatorio-sync
+
+           display "Relatorio Gerado: " at 2001 ws-relatorio-nome
+           display "Total de Divergencias de Campos: " at 2101
+                           ws-total-divergencias
+           display "Total Somente no COBOL.........: " at 2201
+                           ws-total-somente-cobol
+           display "Total Somente no DB.............: " at 2301
+                           ws-total-somente-db
+           accept espera at 2401
+           go menugeral.
+
        end program clientes.
\ No newline at end of file
