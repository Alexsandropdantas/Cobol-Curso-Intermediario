@@ -14,10 +14,14 @@
       *----- Criando = Fornecedores
        copy "tagcopy.cpy"
             replacing leading ==TAG== by ==fornecedores==.
+      *----- Criando = Transportadoras
+       copy "tagcopy.cpy"
+            replacing leading ==TAG== by ==transportadoras==.
 
        procedure division.
            display erase at 0101
            move "JOAO" to clientes-nome fornecedores-nome
+                          transportadoras-nome
            display "Dados Movidos" at 0201
            accept resposta at 2301
            goback.
